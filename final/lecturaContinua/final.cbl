@@ -37,6 +37,8 @@
           88 no-cho value "23".
           88 eof-cho value "10".
 
+       01 ws-marca-control pic x(7) value "CONTROL".
+
 
 
        PROCEDURE DIVISION.
@@ -71,7 +73,19 @@
         DISPLAY "---------lectura".
 
        show-choferes.
-        ADD cho-numero TO contador.
-        DISPLAY "clave " cho-nombre.
-        display "contador " contador.
+        IF cho-nombre equal to ws-marca-control
+           PERFORM validar-control-total
+        ELSE
+           ADD cho-numero TO contador
+           DISPLAY "clave " cho-nombre
+           display "contador " contador
+        END-IF.
         PERFORM leer-choferes.
+
+       validar-control-total.
+        IF cho-numero equal to contador
+           DISPLAY "CONTROL DE TOTALES OK, TOTAL=" contador
+        ELSE
+           DISPLAY "CONTROL DE TOTALES ERROR, ESPERADO=" cho-numero
+              " ACUMULADO=" contador
+        END-IF.
