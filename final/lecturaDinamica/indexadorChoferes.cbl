@@ -7,21 +7,29 @@
        FILE-CONTROL.
 
 
+       SELECT RECHAZOS
+           ASSIGN TO DISK "Salida/rechazosChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+       SELECT LISTADO-CHOFERES
+           ASSIGN TO DISK "Salida/listadoChoferesIndexados.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO-CHOFERES.
        SELECT IN-CHOFERES
-           ASSIGN TO DISK "Entrada/choferes.txt"
+           ASSIGN TO DISK WS-RUTA-IN-CHOFERES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-IN-CHOFERES.
        SELECT OUT-CHOFERES-SEQ
-           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ASSIGN TO DISK WS-RUTA-CHOFERES-STG
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS CHO-CLAVE OF REG-OUT-CHOFERES-SEQ
            alternate RECORD KEY IS CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-SEQ WITH duplicates
            FILE STATUS IS FS-OUT-CHOFERES.
        SELECT OUT-CHOFERES-RND
-           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ASSIGN TO DISK WS-RUTA-CHOFERES-RND
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS CHO-CLAVE OF REG-OUT-CHOFERES-RND
            alternate RECORD KEY IS CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-RND WITH duplicates
            FILE STATUS IS FS-OUT-CHOFERES.
@@ -32,6 +40,14 @@
 
        FILE SECTION.
 
+       FD RECHAZOS
+           LABEL RECORD IS STANDARD.
+       01 LINEA-RECHAZO          PIC X(80).
+
+       FD LISTADO-CHOFERES
+           LABEL RECORD IS STANDARD.
+       01 LINEA-LISTADO-CHOFERES PIC X(80).
+
        FD IN-CHOFERES
            LABEL RECORD IS STANDARD.
         01 REG-IN-CHOFERES.
@@ -61,20 +77,75 @@
        WORKING-STORAGE SECTION.
        01 FS-IN-CHOFERES       PIC XX.
        01 FS-OUT-CHOFERES      PIC XX.
+       01 FS-LISTADO-CHOFERES  PIC XX.
        01 CANT-CHOFERES        PIC 9(10) VALUE ZEROES.
+       01 CANT-LEIDOS-CHOFERES PIC 9(10) VALUE ZEROES.
+       01 WS-CHOFERES-OK       PIC X VALUE "S".
+           88 CHOFERES-CARGA-OK     VALUE "S".
+       01 WS-RUTA-BASE-ENTRADA PIC X(50).
+       01 WS-RUTA-IN-CHOFERES  PIC X(60).
+       01 WS-RUTA-CHOFERES-STG PIC X(60).
+       01 WS-RUTA-CHOFERES-DAT PIC X(60).
+       01 WS-RUTA-CHOFERES-RND PIC X(60).
+
+       01 FS-RECHAZOS          PIC XX.
+       01 WS-RECHAZO-CLAVE     PIC X(20).
+       01 WS-RECHAZO-MOTIVO    PIC X(40).
+       01 CANT-RECHAZOS        PIC 9(10) VALUE ZEROES.
 
        01 WS-EXIT                PIC X.
        PROCEDURE DIVISION.
+           PERFORM INICIALIZAR-RUTAS.
            PERFORM ABRIR-ARCHIVOS.
            PERFORM CREAR-CHOFERES.
            PERFORM IMPRIMIR-CHOFERES.
            PERFORM CERRAR-ARCHIVOS.
            ACCEPT WS-EXIT.
            STOP RUN.
+       INICIALIZAR-RUTAS.
+           ACCEPT WS-RUTA-BASE-ENTRADA FROM ENVIRONMENT "RUTA_ENTRADA"
+               ON EXCEPTION
+                   MOVE "Entrada" TO WS-RUTA-BASE-ENTRADA
+           END-ACCEPT.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/choferes.txt" DELIMITED BY SIZE
+               INTO WS-RUTA-IN-CHOFERES
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/choferes.stg" DELIMITED BY SIZE
+               INTO WS-RUTA-CHOFERES-STG
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/choferes.dat" DELIMITED BY SIZE
+               INTO WS-RUTA-CHOFERES-DAT
+           END-STRING.
+           MOVE WS-RUTA-CHOFERES-STG TO WS-RUTA-CHOFERES-RND.
        ABRIR-ARCHIVOS.
+           OPEN OUTPUT RECHAZOS.
            OPEN INPUT IN-CHOFERES.
+           IF FS-IN-CHOFERES <> "00"
+               MOVE "N" TO WS-CHOFERES-OK
+               DISPLAY "EXTRACTO DE CHOFERES NO DISPONIBLE, FS="
+                   FS-IN-CHOFERES
+           END-IF.
            OPEN OUTPUT OUT-CHOFERES-RND.
 
+       *>
+       *> ARCHIVO DE RECHAZOS: choferes que no pudieron escribirse
+       *> quedan asentados aca con su legajo y el motivo del rechazo.
+       *>
+       ESCRIBIR-RECHAZO.
+           MOVE SPACES TO LINEA-RECHAZO.
+           STRING "CHOFERES"        DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-RECHAZO-CLAVE   DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-RECHAZO-MOTIVO  DELIMITED BY SIZE
+               INTO LINEA-RECHAZO
+           END-STRING.
+           WRITE LINEA-RECHAZO.
+           ADD 1 TO CANT-RECHAZOS.
+
       
 
        *>
@@ -84,21 +155,50 @@
            READ IN-CHOFERES.
            PERFORM CARGAR-CHOFERES UNTIL FS-IN-CHOFERES <> 00.
            CLOSE OUT-CHOFERES-RND.
+           IF CANT-LEIDOS-CHOFERES = 0
+               MOVE "N" TO WS-CHOFERES-OK
+               DISPLAY "EXTRACTO DE CHOFERES VACIO O TRUNCADO, "
+                   "NO SE REEMPLAZA EL ARCHIVO VIGENTE"
+           END-IF.
        CARGAR-CHOFERES.
+           ADD 1 TO CANT-LEIDOS-CHOFERES.
            MOVE CORRESPONDING REG-IN-CHOFERES TO REG-OUT-CHOFERES-RND.
            MOVE CORRESPONDING REG-IN-CHOFERES TO
            CHO-CLAVE OF REG-OUT-CHOFERES-RND.
            WRITE REG-OUT-CHOFERES-RND.
            IF (FS-OUT-CHOFERES <> 00)
                DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO CHOFERES: "
-               FS-OUT-CHOFERES.
+               FS-OUT-CHOFERES
+               MOVE CHO-NRO-LEGAJO OF REG-IN-CHOFERES TO
+                   WS-RECHAZO-CLAVE
+               STRING "ERROR AL ESCRIBIR, FS=" DELIMITED BY SIZE
+                      FS-OUT-CHOFERES         DELIMITED BY SIZE
+                   INTO WS-RECHAZO-MOTIVO
+               END-STRING
+               PERFORM ESCRIBIR-RECHAZO
+           END-IF.
            READ IN-CHOFERES.
        IMPRIMIR-CHOFERES.
            OPEN INPUT OUT-CHOFERES-SEQ.
+           OPEN OUTPUT LISTADO-CHOFERES.
+           IF CHOFERES-CARGA-OK
+               MOVE WS-RUTA-CHOFERES-DAT TO
+                   WS-RUTA-CHOFERES-RND
+               OPEN OUTPUT OUT-CHOFERES-RND
+           ELSE
+               DISPLAY "PROMOCION DE CHOFERES OMITIDA: "
+                   "SE CONSERVA EL ARCHIVO VIGENTE"
+           END-IF.
            READ OUT-CHOFERES-SEQ.
            PERFORM CHEQUEO-CHOFERES UNTIL FS-OUT-CHOFERES <> 00.
            DISPLAY "--------------------".
            DISPLAY "TOTAL REGISTROS CHOFERES: " CANT-CHOFERES.
+           IF CHOFERES-CARGA-OK
+               CLOSE OUT-CHOFERES-RND
+               MOVE WS-RUTA-CHOFERES-STG TO
+                   WS-RUTA-CHOFERES-RND
+           END-IF.
+           CLOSE LISTADO-CHOFERES.
            CLOSE OUT-CHOFERES-SEQ.
        CHEQUEO-CHOFERES.
            DISPLAY "------CHOFERES-------".
@@ -108,10 +208,35 @@
            DISPLAY "FECHA-HASTA: " CHO-FECHA-HASTA OF
            REG-OUT-CHOFERES-SEQ.
            DISPLAY "TURNO: " CHO-TURNO OF REG-OUT-CHOFERES-SEQ.
+           MOVE SPACES TO LINEA-LISTADO-CHOFERES
+           STRING "LEGAJO " DELIMITED BY SIZE
+                  CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  DESDE " DELIMITED BY SIZE
+                  CHO-FECHA-DESDE OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  HASTA " DELIMITED BY SIZE
+                  CHO-FECHA-HASTA OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  TURNO " DELIMITED BY SIZE
+                  CHO-TURNO OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+               INTO LINEA-LISTADO-CHOFERES
+           END-STRING
+           WRITE LINEA-LISTADO-CHOFERES
            ADD 1 TO CANT-CHOFERES.
+           IF CHOFERES-CARGA-OK
+               MOVE CORRESPONDING REG-OUT-CHOFERES-SEQ TO
+                   REG-OUT-CHOFERES-RND
+               MOVE CORRESPONDING REG-OUT-CHOFERES-SEQ TO
+                   CHO-CLAVE OF REG-OUT-CHOFERES-RND
+               WRITE REG-OUT-CHOFERES-RND
+           END-IF.
            READ OUT-CHOFERES-SEQ.
 
 
 
        CERRAR-ARCHIVOS.
+           DISPLAY "TOTAL REGISTROS RECHAZADOS: " CANT-RECHAZOS.
+           CLOSE RECHAZOS.
            CLOSE IN-CHOFERES.
