@@ -17,6 +17,11 @@
            ALTERNATE RECORD KEY IS cho-nro-legajo WITH DUPLICATES
            FILE STATUS IS fs-choferes.
 
+       SELECT listado-consulta ASSIGN TO
+           "Salida/consultaChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS fs-listado.
+
        DATA DIVISION.
        FILE SECTION.
        *> definir fd de archivos
@@ -29,11 +34,16 @@
                    07  cho-fecha-aaaa  pic     9999.
                    07  cho-fecha-mm    pic     99.
                    07  cho-fecha-dd    pic     99.
+               05  cho-fecha-desde-num redefines cho-fecha-desde
+                   pic 9(8).
            03  cho-fecha-hasta     pic 9(8).
            03  cho-turno           pic x.
 
+        FD listado-consulta.
+        01 linea-listado pic x(80).
+
 
-      working-storage section.
+       working-storage section.
        *> define variables de trabajo
 
        01 fs-choferes         pic xx.
@@ -41,18 +51,29 @@
            88 no-chof                  value "23".
            88 eof-chof                 value "10".
 
+       01 ws-choferes-ok      pic x value "S".
+           88 choferes-ok             value "S".
+           88 choferes-no-ok          value "N".
+
+       01 fs-listado          pic xx.
+
        01 chof-estado               pic xx.
            88 chof-estado-activo        value 'si'.
            88 chof-estado-inactivo      value 'no'.
 
        01 choaux-nro-legajo  pic x(7).
 
+       01 ws-legajo-consulta pic x(7).
+
+       01 ws-fecha-desde-consulta pic 9(8).
+
+       01 ws-fecha-hoy       pic 9(8).
+
        01 fecha-auxcho.
             03  fecha-auxcho-aaaa      pic     9999.
             03  fecha-auxcho-mm        pic     99.
             03  fecha-auxcho-dd        pic     99.
 
-       77 op                        pic x.
        77 contador                  pic 99.
        77 EndOfFile                 pic 9.
 
@@ -61,18 +82,22 @@
        PROCEDURE DIVISION.
            *> ejecucion del codigo
            perform open-choferes.
-           perform buscar-choferes.
-           perform close-choferes.
+           if choferes-ok
+               open output listado-consulta
+               perform buscar-choferes
+               close listado-consulta
+               perform close-choferes
+           end-if.
            stop run.
 
 
        open-choferes.
+           accept ws-fecha-hoy from date yyyymmdd.
            open input choferes.
            if not ok-chof
-               display "Error al abrir archivo choferes fs: "
+               move "N" to ws-choferes-ok
+               display "ERROR AL ABRIR ARCHIVO CHOFERES, FS: "
                  fs-choferes
-               accept op
-               stop run
            end-if.
 
        close-choferes.
@@ -82,8 +107,11 @@
 
 
        buscar-choferes.
-           move "CHOFER3" to cho-nro-legajo.
-           move "CHOFER3" to choaux-nro-legajo.
+           display "LEGAJO A CONSULTAR: ".
+           accept ws-legajo-consulta.
+
+           move ws-legajo-consulta to cho-nro-legajo.
+           move ws-legajo-consulta to choaux-nro-legajo.
            move "no" to chof-estado.
            move "00000000" to cho-fecha-desde.
 
@@ -95,9 +123,11 @@
            end-if.
 
            display  "*********************".
-           move "CHOFER3" to choaux-nro-legajo.
-           move "CHOFER3" to cho-nro-legajo.
-           move "20180000" to cho-fecha-desde.
+           display "FECHA DESDE A PARTIR DE LA CUAL BUSCAR (AAAAMMDD): ".
+           accept ws-fecha-desde-consulta.
+           move ws-legajo-consulta to choaux-nro-legajo.
+           move ws-legajo-consulta to cho-nro-legajo.
+           move ws-fecha-desde-consulta to cho-fecha-desde-num.
 
            start choferes key is greater than cho-clave.
            if ok-chof
@@ -106,29 +136,42 @@
                  cho-nro-legajo <> choaux-nro-legajo 
            end-if.
 
-           display  "*********NOEXISTE************".
-           move "ASDASD1" to choaux-nro-legajo.
-           move "ASDASD1" to cho-nro-legajo.
-           move "00000000" to cho-fecha-desde.
-
-           start choferes key is equal to cho-nro-legajo.
-           if ok-chof
-               perform leer-choferes
-               perform procesar-choferes until eof-chof  or
-                 cho-nro-legajo <> choaux-nro-legajo 
-           end-if.
-
        leer-choferes.
            read choferes next record.
            move cho-fecha-aaaa to fecha-auxcho-aaaa.
            move cho-fecha-mm to fecha-auxcho-mm.
            move cho-fecha-dd to fecha-auxcho-dd.
 
+       evaluar-estado-chofer.
+           if ws-fecha-hoy >= cho-fecha-desde-num
+               and ws-fecha-hoy <= cho-fecha-hasta
+               move "si" to chof-estado
+           else
+               move "no" to chof-estado
+           end-if.
+
        procesar-choferes.
-           display  "clave " choaux-nro-legajo.
-           display  "clave " cho-nro-legajo.
-           display  "clave " cho-clave.
-           display  "fecha " cho-fecha-desde.
-           display  "--------------------- ".
+           perform evaluar-estado-chofer.
+           if chof-estado-activo
+               display  "clave " choaux-nro-legajo
+               display  "clave " cho-nro-legajo
+               display  "clave " cho-clave
+               display  "fecha " cho-fecha-desde
+               display  "--------------------- "
+               move spaces to linea-listado
+               string "LEGAJO " delimited by size
+                      cho-nro-legajo delimited by size
+                      "  DESDE " delimited by size
+                      cho-fecha-desde delimited by size
+                      "  HASTA " delimited by size
+                      cho-fecha-hasta delimited by size
+                      "  TURNO " delimited by size
+                      cho-turno delimited by size
+                   into linea-listado
+               end-string
+               write linea-listado
+           else
+               display  "CHOFER INACTIVO, OMITIDO " cho-nro-legajo
+           end-if.
 
            perform leer-choferes.
