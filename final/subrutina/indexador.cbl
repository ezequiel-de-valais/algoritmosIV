@@ -11,58 +11,60 @@
         FILE-CONTROL.
 
         SELECT clientes
-        ASSIGN TO DISK "entrada/clientes.txt"
+        ASSIGN TO DISK ws-ruta-clientes
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
         FILE STATUS IS fs-clientes.
 
 		SELECT clientes-rdm
-        ASSIGN TO DISK "entrada/indexados/clientes.dat"
+        ASSIGN TO DISK ws-ruta-clientes-dat
         ORGANIZATION IS INDEXED
         ACCESS MODE IS RANDOM
-        RECORD KEY IS cli-clave of rec-clientes-rdm
+        RECORD KEY IS cli-numero of rec-clientes-rdm
         FILE STATUS IS fs-clientes-rdm.
 
 		SELECT clientes-seq
-        ASSIGN TO DISK "entrada/indexados/clientes.dat"
+        ASSIGN TO DISK ws-ruta-clientes-dat
         ORGANIZATION IS INDEXED
         ACCESS MODE IS SEQUENTIAL
-        RECORD KEY IS cli-clave of rec-clientes-seq
+        RECORD KEY IS cli-numero of rec-clientes-seq
         FILE STATUS IS fs-clientes-seq.
 
+        SELECT listado-clientes
+        ASSIGN TO DISK "Salida/listadoClientes.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS fs-listado-clientes.
+
 
         DATA DIVISION.
         FILE SECTION.
-        
+
         FD clientes LABEL RECORD IS STANDARD.
         01 rec-clientes.
-           03 cli-clave pic 9(8).
-           03 cli-fecha-uno pic 9(8).
-           03 cli-fecha-dos pic 9(8).
-           03 cli-vacio pic x(12).
-           03 cli-dir pic x(30).
-           03 cli-numero pic 9(8).
-           03 cli-vaciod pic x(12).
-        
+           03 cli-numero pic x(8).
+           03 cli-alta pic 9(8).
+           03 cli-telef pic x(20).
+           03 cli-direccion pic x(30).
+           03 cli-nro-doc pic x(20).
+
         FD clientes-rdm LABEL RECORD IS STANDARD.
         01 rec-clientes-rdm.
-           03 cli-clave pic 9(8).
-           03 cli-fecha-uno pic 9(8).
-           03 cli-fecha-dos pic 9(8).
-           03 cli-vacio pic x(12).
-           03 cli-dir pic x(30).
-           03 cli-numero pic 9(8).
-           03 cli-vaciod pic x(12).
+           03 cli-numero pic x(8).
+           03 cli-alta pic 9(8).
+           03 cli-telef pic x(20).
+           03 cli-direccion pic x(30).
+           03 cli-nro-doc pic x(20).
 
         FD clientes-seq LABEL RECORD IS STANDARD.
         01 rec-clientes-seq.
-           03 cli-clave pic 9(8).
-           03 cli-fecha-uno pic 9(8).
-           03 cli-fecha-dos pic 9(8).
-           03 cli-vacio pic x(12).
-           03 cli-dir pic x(30).
-           03 cli-numero pic 9(8).
-           03 cli-vaciod pic x(12).
+           03 cli-numero pic x(8).
+           03 cli-alta pic 9(8).
+           03 cli-telef pic x(20).
+           03 cli-direccion pic x(30).
+           03 cli-nro-doc pic x(20).
+
+        FD listado-clientes LABEL RECORD IS STANDARD.
+        01 linea-listado-clientes pic x(80).
 
 
         WORKING-STORAGE SECTION.
@@ -82,9 +84,16 @@
            88 no-cli-sq  value "23".
            88 eof-cli-sq value "10".
 
+        01 fs-listado-clientes pic xx.
+
+        01 ws-ruta-base-entrada pic x(40).
+        01 ws-ruta-clientes     pic x(60).
+        01 ws-ruta-clientes-dat pic x(60).
+
 
 
         PROCEDURE DIVISION.
+           PERFORM inicializar-rutas.
            PERFORM open-files.
            PERFORM indexar.
            PERFORM close-files.
@@ -92,6 +101,20 @@
            stop run.
 
 
+        inicializar-rutas.
+           ACCEPT ws-ruta-base-entrada FROM ENVIRONMENT "RUTA_ENTRADA"
+               ON EXCEPTION
+                   MOVE "entrada" TO ws-ruta-base-entrada
+           END-ACCEPT.
+           STRING ws-ruta-base-entrada DELIMITED BY SPACE
+                  "/clientes.txt" DELIMITED BY SIZE
+               INTO ws-ruta-clientes
+           END-STRING.
+           STRING ws-ruta-base-entrada DELIMITED BY SPACE
+                  "/indexados/clientes.dat" DELIMITED BY SIZE
+               INTO ws-ruta-clientes-dat
+           END-STRING.
+
         open-files.
            open input clientes.
            if not ok-cli
@@ -125,8 +148,8 @@
 
         procesar-cliente.
            move corresponding rec-clientes to rec-clientes-rdm.
-           display "clave " cli-clave of rec-clientes-rdm.
-           display "dir " cli-dir of rec-clientes-rdm.
+           display "numero " cli-numero of rec-clientes-rdm.
+           display "dir " cli-direccion of rec-clientes-rdm.
            write rec-clientes-rdm.
            if not ok-cli-rd
               display "error escribiendo clirdm"
@@ -140,13 +163,23 @@
             display "error leyendo seq"
             stop run
            end-if.
+           open output listado-clientes.
            display "separador qqqqqqqqqqqqqqqqqqqqqqqqqqqqqqqq"
            PERFORM leer-cliente-seq.
            PERFORM procesar-cliente-seq UNTIL eof-cli-sq.
+           close listado-clientes.
            close clientes-seq.
 
         procesar-cliente-seq.
-           display "clave  seq " cli-clave of rec-clientes-seq.
-           display "clave  dir " cli-dir of rec-clientes-seq.
+           display "numero seq " cli-numero of rec-clientes-seq.
+           display "dir    seq " cli-direccion of rec-clientes-seq.
+           move spaces to linea-listado-clientes
+           string "NUMERO " delimited by size
+                  cli-numero of rec-clientes-seq delimited by size
+                  "  DIRECCION " delimited by size
+                  cli-direccion of rec-clientes-seq delimited by size
+               into linea-listado-clientes
+           end-string
+           write linea-listado-clientes
            perform leer-cliente-seq.
            
\ No newline at end of file
