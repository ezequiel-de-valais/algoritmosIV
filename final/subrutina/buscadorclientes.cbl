@@ -14,23 +14,22 @@
         ASSIGN TO DISK "entrada/indexados/clientes.dat"
         ORGANIZATION IS INDEXED
         ACCESS MODE IS RANDOM
-        RECORD KEY IS cli-clave of rec-clientes-rdm
+        RECORD KEY IS cli-numero of rec-clientes-rdm
+        ALTERNATE RECORD KEY IS cli-nro-doc of rec-clientes-rdm
         FILE STATUS IS fs-clientes-rdm.
 
 
         DATA DIVISION.
         FILE SECTION.
-        
-        
+
+
         FD clientes-rdm LABEL RECORD IS STANDARD.
         01 rec-clientes-rdm.
-           03 cli-clave pic 9(8).
-           03 cli-fecha-uno pic 9(8).
-           03 cli-fecha-dos pic 9(8).
-           03 cli-vacio pic x(12).
-           03 cli-dir pic x(30).
-           03 cli-numero pic 9(8).
-           03 cli-vaciod pic x(12).
+           03 cli-numero pic x(8).
+           03 cli-alta pic 9(8).
+           03 cli-telef pic x(20).
+           03 cli-direccion pic x(30).
+           03 cli-nro-doc pic x(20).
 
         WORKING-STORAGE SECTION.
 
@@ -44,13 +43,19 @@
 
        linkage section.
         01 op   pic x.
-        01 cli-clave-in   pic 9(8).
+        01 cli-numero-in           pic x(8).
         01 cli-numero-out          pic x(8).
+        01 cli-telef-out           pic x(20).
         01 cli-direccion-out       pic x(30).
+        01 cli-nro-doc-in          pic x(20).
+        01 cli-alta-in             pic 9(8).
+        01 cli-telef-in            pic x(20).
+        01 cli-direccion-in        pic x(30).
 
 
-        PROCEDURE DIVISION USING op, cli-clave-in,
-           cli-numero-out, cli-direccion-out.
+        PROCEDURE DIVISION USING op, cli-numero-in,
+           cli-numero-out, cli-telef-out, cli-direccion-out,
+           cli-nro-doc-in, cli-alta-in, cli-telef-in, cli-direccion-in.
 
            IF op equal to "A"
               PERFORM open-files
@@ -61,11 +66,23 @@
            IF op equal to "C"
               PERFORM close-files
            END-IF.
+           IF op equal to "D"
+              PERFORM searchclientebydoc
+           END-IF.
+           IF op equal to "I"
+              PERFORM altacliente
+           END-IF.
+           IF op equal to "M"
+              PERFORM modificarcliente
+           END-IF.
+           IF op equal to "E"
+              PERFORM eliminarcliente
+           END-IF.
 
            goback.
 
         open-files.
-           open input clientes-rdm.
+           open i-o clientes-rdm.
            if not ok-cli-rd
            	 display "error abriendo clientes-rdm"
              stop run
@@ -80,8 +97,55 @@
            READ clientes-rdm.
 
         searchcliente.
-           move cli-clave-in to cli-clave.
-           READ clientes-rdm key is cli-clave.
-           move cli-dir to cli-direccion-out.
-           move cli-numero to cli-numero-out.
+           move cli-numero-in to cli-numero.
+           READ clientes-rdm key is cli-numero
+              INVALID KEY
+                 move spaces to cli-direccion-out
+                 move spaces to cli-telef-out
+              NOT INVALID KEY
+                 move cli-direccion to cli-direccion-out
+                 move cli-telef to cli-telef-out
+           END-READ.
+
+        searchclientebydoc.
+           move cli-nro-doc-in to cli-nro-doc.
+           READ clientes-rdm key is cli-nro-doc
+              INVALID KEY
+                 move spaces to cli-direccion-out
+                 move spaces to cli-telef-out
+                 move spaces to cli-numero-out
+              NOT INVALID KEY
+                 move cli-direccion to cli-direccion-out
+                 move cli-telef to cli-telef-out
+                 move cli-numero to cli-numero-out
+           END-READ.
+
+        altacliente.
+           move cli-numero-in to cli-numero.
+           move cli-alta-in to cli-alta.
+           move cli-telef-in to cli-telef.
+           move cli-direccion-in to cli-direccion.
+           move cli-nro-doc-in to cli-nro-doc.
+           WRITE rec-clientes-rdm
+              INVALID KEY
+                 display "error: el cliente ya existe"
+           END-WRITE.
+
+        modificarcliente.
+           move cli-numero-in to cli-numero.
+           READ clientes-rdm key is cli-numero
+              INVALID KEY
+                 display "error: el cliente no existe"
+              NOT INVALID KEY
+                 move cli-telef-in to cli-telef
+                 move cli-direccion-in to cli-direccion
+                 REWRITE rec-clientes-rdm
+           END-READ.
+
+        eliminarcliente.
+           move cli-numero-in to cli-numero.
+           DELETE clientes-rdm RECORD
+              INVALID KEY
+                 display "error: el cliente no existe"
+           END-DELETE.
            
\ No newline at end of file
