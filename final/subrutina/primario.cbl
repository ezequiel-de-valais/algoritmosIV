@@ -10,42 +10,138 @@
 
         FILE-CONTROL.
 
+        SELECT lote-clientes
+        ASSIGN TO DISK "entrada/loteclientes.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS fs-lote.
+
         DATA DIVISION.
         FILE SECTION.
-        
+
+        FD lote-clientes LABEL RECORD IS STANDARD.
+        01 reg-lote-clientes.
+           03 lote-numero pic x(8).
+
         WORKING-STORAGE SECTION.
 
         01 op   pic x.
-        01 cli-clave   pic 9(8).
+        01 cli-numero-consulta pic x(8).
         01 cli-numero          pic x(8).
+        01 cli-telef           pic x(20).
         01 cli-direccion       pic x(30).
+        01 cli-nro-doc         pic x(20).
+        01 cli-alta-alta       pic 9(8).
+        01 cli-telef-alta      pic x(20).
+        01 cli-direccion-alta  pic x(30).
+
+        01 ws-modo             pic x.
+
+        01 fs-lote pic xx.
+           88 ok-lote  value "00".
+           88 eof-lote value "10".
 
 
        PROCEDURE DIVISION.
            perform abrir-clientes.
-           perform mostrar-section.
+           display "MODO (1=CONSULTA INDIVIDUAL, 2=LISTADO POR LOTE, "
+              "3=MANTENIMIENTO): ".
+           accept ws-modo.
+           if ws-modo equal to "2"
+              perform listar-clientes-por-lote
+           else
+              if ws-modo equal to "3"
+                 perform mantenimiento-clientes
+              else
+                 perform mostrar-section
+                 perform mostrar-section-por-doc
+              end-if
+           end-if.
            perform cerrar-clientes.
            accept op.
            stop run.
 
        abrir-clientes.
            move "A" to op.
-           call "buscadorclientes" using op, cli-clave,
-           cli-numero, cli-direccion.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
 
        cerrar-clientes.
            move "C" to op.
-           call "buscadorclientes" using op, cli-clave,
-           cli-numero, cli-direccion.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
 
        mostrar-section.
            move "B" to op.
-           move "01985067" to cli-clave.
-           call "buscadorclientes" using op, cli-clave,
-           cli-numero, cli-direccion.
+           move "01985067" to cli-numero-consulta.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
+
+           display "nro " cli-numero .
+           display "dir " cli-direccion.
+           display "tel " cli-telef .
+           display "aaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaa".
+
+       listar-clientes-por-lote.
+           open input lote-clientes.
+           if not ok-lote
+              display "error abriendo lote de clientes"
+           else
+              perform leer-lote-cliente
+              perform procesar-lote-cliente until eof-lote
+              close lote-clientes
+           end-if.
+
+       leer-lote-cliente.
+           read lote-clientes
+              at end move "10" to fs-lote
+           end-read.
+
+       procesar-lote-cliente.
+           move lote-numero to cli-numero-consulta.
+           move "B" to op.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
+
+           display "nro " cli-numero " tel " cli-telef
+              " dir " cli-direccion.
+           perform leer-lote-cliente.
+
+       mantenimiento-clientes.
+           display "OPERACION (I=ALTA, M=MODIFICACION, E=BAJA): ".
+           accept op.
+           display "NUMERO DE CLIENTE: ".
+           accept cli-numero-consulta.
+           if op equal to "I" or op equal to "M"
+              display "TELEFONO: "
+              accept cli-telef-alta
+              display "DIRECCION: "
+              accept cli-direccion-alta
+           end-if.
+           if op equal to "I"
+              display "FECHA DE ALTA (AAAAMMDD): "
+              accept cli-alta-alta
+              display "NRO DOCUMENTO: "
+              accept cli-nro-doc
+           end-if.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
+
+       mostrar-section-por-doc.
+           display "NRO DOCUMENTO A BUSCAR: ".
+           accept cli-nro-doc.
+           move "D" to op.
+           call "buscadorclientes" using op, cli-numero-consulta,
+           cli-numero, cli-telef, cli-direccion, cli-nro-doc,
+           cli-alta-alta, cli-telef-alta, cli-direccion-alta.
 
-           display "clav " cli-clave .
-           display "dir " cli-direccion. 
            display "nro " cli-numero .
+           display "dir " cli-direccion.
+           display "tel " cli-telef .
            display "aaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaa".
 
