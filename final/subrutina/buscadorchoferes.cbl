@@ -0,0 +1,136 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. buscadorchoferes.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+
+        FILE-CONTROL.
+
+		    SELECT choferes-rdm
+        ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS cho-clave of rec-choferes-rdm
+        ALTERNATE RECORD KEY IS cho-nro-legajo of rec-choferes-rdm
+           WITH DUPLICATES
+        FILE STATUS IS fs-choferes-rdm.
+
+
+        DATA DIVISION.
+        FILE SECTION.
+
+
+        FD choferes-rdm LABEL RECORD IS STANDARD.
+        01 rec-choferes-rdm.
+           03 cho-clave.
+              05 cho-nro-legajo  pic x(7).
+              05 cho-fecha-desde pic 9(8).
+           03 cho-fecha-hasta    pic 9(8).
+           03 cho-turno          pic x.
+
+        WORKING-STORAGE SECTION.
+
+
+        01 fs-choferes-rdm pic xx.
+           88 ok-cho-rd  value "00".
+           88 no-cho-rd  value "23".
+           88 eof-cho-rd value "10".
+
+
+
+       linkage section.
+        01 op   pic x.
+        01 cho-legajo-in           pic x(7).
+        01 cho-turno-out           pic x.
+        01 cho-fecha-desde-out     pic 9(8).
+        01 cho-fecha-hasta-out     pic 9(8).
+        01 cho-fecha-desde-in      pic 9(8).
+        01 cho-fecha-hasta-in      pic 9(8).
+        01 cho-turno-in            pic x.
+
+
+        PROCEDURE DIVISION USING op, cho-legajo-in,
+           cho-turno-out, cho-fecha-desde-out, cho-fecha-hasta-out,
+           cho-fecha-desde-in, cho-fecha-hasta-in, cho-turno-in.
+
+           IF op equal to "A"
+              PERFORM open-files
+           END-IF.
+           IF op equal to "B"
+              PERFORM searchchofer
+           END-IF.
+           IF op equal to "C"
+              PERFORM close-files
+           END-IF.
+           IF op equal to "I"
+              PERFORM altachofer
+           END-IF.
+           IF op equal to "M"
+              PERFORM modificarturno
+           END-IF.
+           IF op equal to "E"
+              PERFORM bajachofer
+           END-IF.
+
+           goback.
+
+        open-files.
+           open i-o choferes-rdm.
+           if not ok-cho-rd
+           	 display "error abriendo choferes-rdm"
+             stop run
+           end-if.
+
+
+        close-files.
+           close choferes-rdm.
+
+
+        searchchofer.
+           move cho-legajo-in to cho-nro-legajo.
+           READ choferes-rdm key is cho-nro-legajo
+              INVALID KEY
+                 move spaces to cho-turno-out
+                 move zeroes to cho-fecha-desde-out
+                 move zeroes to cho-fecha-hasta-out
+              NOT INVALID KEY
+                 move cho-turno to cho-turno-out
+                 move cho-fecha-desde to cho-fecha-desde-out
+                 move cho-fecha-hasta to cho-fecha-hasta-out
+           END-READ.
+
+        altachofer.
+           move cho-legajo-in to cho-nro-legajo.
+           move cho-fecha-desde-in to cho-fecha-desde.
+           move cho-fecha-hasta-in to cho-fecha-hasta.
+           move cho-turno-in to cho-turno.
+           WRITE rec-choferes-rdm
+              INVALID KEY
+                 display "error: el chofer ya existe"
+           END-WRITE.
+
+        modificarturno.
+           move cho-legajo-in to cho-nro-legajo.
+           move cho-fecha-desde-in to cho-fecha-desde.
+           READ choferes-rdm key is cho-clave
+              INVALID KEY
+                 display "error: el chofer no existe"
+              NOT INVALID KEY
+                 move cho-turno-in to cho-turno
+                 REWRITE rec-choferes-rdm
+           END-READ.
+
+        bajachofer.
+           move cho-legajo-in to cho-nro-legajo.
+           move cho-fecha-desde-in to cho-fecha-desde.
+           READ choferes-rdm key is cho-clave
+              INVALID KEY
+                 display "error: el chofer no existe"
+              NOT INVALID KEY
+                 move cho-fecha-hasta-in to cho-fecha-hasta
+                 REWRITE rec-choferes-rdm
+           END-READ.
