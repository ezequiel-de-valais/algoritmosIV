@@ -0,0 +1,92 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. primarioChoferes.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+
+        FILE-CONTROL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        WORKING-STORAGE SECTION.
+
+        01 op   pic x.
+        01 cho-legajo          pic x(7).
+        01 cho-turno           pic x.
+        01 cho-fecha-desde     pic 9(8).
+        01 cho-fecha-hasta     pic 9(8).
+        01 cho-fecha-desde-alta pic 9(8).
+        01 cho-fecha-hasta-alta pic 9(8).
+        01 cho-turno-alta       pic x.
+
+        01 ws-modo             pic x.
+
+
+       PROCEDURE DIVISION.
+           perform abrir-choferes.
+           display "MODO (1=CONSULTA, 2=MANTENIMIENTO): ".
+           accept ws-modo.
+           if ws-modo equal to "2"
+              perform mantenimiento-choferes
+           else
+              perform mostrar-section
+           end-if.
+           perform cerrar-choferes.
+           accept op.
+           stop run.
+
+       abrir-choferes.
+           move "A" to op.
+           call "buscadorchoferes" using op, cho-legajo,
+           cho-turno, cho-fecha-desde, cho-fecha-hasta,
+           cho-fecha-desde-alta, cho-fecha-hasta-alta, cho-turno-alta.
+
+       cerrar-choferes.
+           move "C" to op.
+           call "buscadorchoferes" using op, cho-legajo,
+           cho-turno, cho-fecha-desde, cho-fecha-hasta,
+           cho-fecha-desde-alta, cho-fecha-hasta-alta, cho-turno-alta.
+
+       mostrar-section.
+           move "B" to op.
+           move "CHOFER3" to cho-legajo.
+           call "buscadorchoferes" using op, cho-legajo,
+           cho-turno, cho-fecha-desde, cho-fecha-hasta,
+           cho-fecha-desde-alta, cho-fecha-hasta-alta, cho-turno-alta.
+
+           display "legajo " cho-legajo .
+           display "turno " cho-turno.
+           display "desde " cho-fecha-desde .
+           display "hasta " cho-fecha-hasta .
+           display "aaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaa".
+
+       mantenimiento-choferes.
+           display "OPERACION (I=ALTA, M=CAMBIO DE TURNO, "
+              "E=BAJA): ".
+           accept op.
+           display "LEGAJO: ".
+           accept cho-legajo.
+           display "FECHA DESDE (AAAAMMDD): ".
+           accept cho-fecha-desde-alta.
+           if op equal to "I"
+              display "FECHA HASTA (AAAAMMDD): "
+              accept cho-fecha-hasta-alta
+              display "TURNO: "
+              accept cho-turno-alta
+           end-if.
+           if op equal to "M"
+              display "NUEVO TURNO: "
+              accept cho-turno-alta
+           end-if.
+           if op equal to "E"
+              display "FECHA HASTA DE BAJA (AAAAMMDD): "
+              accept cho-fecha-hasta-alta
+           end-if.
+           call "buscadorchoferes" using op, cho-legajo,
+           cho-turno, cho-fecha-desde, cho-fecha-hasta,
+           cho-fecha-desde-alta, cho-fecha-hasta-alta, cho-turno-alta.
