@@ -0,0 +1,128 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-SOLAPAMIENTO-CHOFERES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CHOFERES-SEQ
+           ASSIGN TO DISK "Entrada/choferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHOFERES.
+
+       SELECT REPORTE-SOLAPAMIENTO
+           ASSIGN TO DISK "Salida/solapamientoChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       SELECT ORDEN-CHOFERES
+           ASSIGN TO DISK "Entrada/indexados/solapamiento.wrk".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CHOFERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-CHOFERES-SEQ.
+           03  CHO-CLAVE.
+               05  CHO-NRO-LEGAJO  PIC X(7).
+               05  CHO-FECHA-DESDE PIC 9(8).
+           03  CHO-FECHA-HASTA     PIC 9(8).
+           03  CHO-TURNO           PIC X.
+
+       FD REPORTE-SOLAPAMIENTO
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       SD ORDEN-CHOFERES.
+       01 REG-ORDEN-CHOFERES.
+           03  ORD-NRO-LEGAJO      PIC X(7).
+           03  ORD-FECHA-DESDE     PIC 9(8).
+           03  ORD-FECHA-HASTA     PIC 9(8).
+           03  ORD-TURNO           PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 FS-CHOFERES            PIC XX.
+       01 FS-ORDEN               PIC XX.
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-PRIMERA-VEZ         PIC X VALUE "S".
+           88 PRIMERA-VEZ            VALUE "S".
+           88 NO-PRIMERA-VEZ         VALUE "N".
+
+       01 WS-LEGAJO-ANTERIOR       PIC X(7).
+       01 WS-FECHA-HASTA-ANTERIOR  PIC 9(8).
+       01 CANT-SOLAPAMIENTOS       PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           SORT ORDEN-CHOFERES ON ASCENDING KEY ORD-NRO-LEGAJO
+                                   ASCENDING KEY ORD-FECHA-DESDE
+               INPUT PROCEDURE IS SELECCIONAR-CHOFERES
+               OUTPUT PROCEDURE IS EMITIR-SOLAPAMIENTOS.
+           STOP RUN.
+
+       SELECCIONAR-CHOFERES.
+           OPEN INPUT CHOFERES-SEQ.
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+           PERFORM CARGAR-CHOFER UNTIL FS-CHOFERES = "10".
+           CLOSE CHOFERES-SEQ.
+
+       CARGAR-CHOFER.
+           MOVE CHO-NRO-LEGAJO  TO ORD-NRO-LEGAJO.
+           MOVE CHO-FECHA-DESDE TO ORD-FECHA-DESDE.
+           MOVE CHO-FECHA-HASTA TO ORD-FECHA-HASTA.
+           MOVE CHO-TURNO       TO ORD-TURNO.
+           RELEASE REG-ORDEN-CHOFERES.
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+
+       EMITIR-SOLAPAMIENTOS.
+           OPEN OUTPUT REPORTE-SOLAPAMIENTO.
+           MOVE "SOLAPAMIENTO DE TURNOS POR CHOFER" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           RETURN ORDEN-CHOFERES
+               AT END MOVE "10" TO FS-ORDEN
+           END-RETURN.
+           PERFORM VALIDAR-SOLAPAMIENTO UNTIL FS-ORDEN = "10".
+           IF CANT-SOLAPAMIENTOS = ZEROES
+               MOVE "NO SE DETECTARON SOLAPAMIENTOS" TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF.
+           CLOSE REPORTE-SOLAPAMIENTO.
+
+       *>
+       *> dos turnos del mismo chofer se solapan cuando, una vez
+       *> ordenados por legajo y fecha desde, el turno siguiente
+       *> empieza antes de que termine el anterior.
+       *>
+       VALIDAR-SOLAPAMIENTO.
+           IF NO-PRIMERA-VEZ
+              AND ORD-NRO-LEGAJO = WS-LEGAJO-ANTERIOR
+              AND ORD-FECHA-DESDE <= WS-FECHA-HASTA-ANTERIOR
+               PERFORM EMITIR-LINEA-SOLAPAMIENTO
+           END-IF.
+           MOVE ORD-NRO-LEGAJO  TO WS-LEGAJO-ANTERIOR.
+           MOVE ORD-FECHA-HASTA TO WS-FECHA-HASTA-ANTERIOR.
+           SET NO-PRIMERA-VEZ TO TRUE.
+           RETURN ORDEN-CHOFERES
+               AT END MOVE "10" TO FS-ORDEN
+           END-RETURN.
+
+       EMITIR-LINEA-SOLAPAMIENTO.
+           ADD 1 TO CANT-SOLAPAMIENTOS.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "LEGAJO "                DELIMITED BY SIZE
+                  ORD-NRO-LEGAJO           DELIMITED BY SIZE
+                  " TURNO ANTERIOR HASTA " DELIMITED BY SIZE
+                  WS-FECHA-HASTA-ANTERIOR  DELIMITED BY SIZE
+                  " SOLAPA CON TURNO DESDE " DELIMITED BY SIZE
+                  ORD-FECHA-DESDE          DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
