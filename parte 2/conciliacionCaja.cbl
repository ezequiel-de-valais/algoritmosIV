@@ -0,0 +1,151 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION-CAJA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-SEQ
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-SEQ
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT CAJA
+           ASSIGN TO DISK "Entrada/caja.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CAJA.
+
+       SELECT REPORTE-CONCILIACION
+           ASSIGN TO DISK "Salida/conciliacionCaja.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-SEQ.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD CAJA
+           LABEL RECORD IS STANDARD.
+       01 REG-CAJA.
+           03 CAJA-FECHA       PIC 9(8).
+           03 CAJA-IMPORTE     PIC 9(6)V99.
+
+       FD REPORTE-CONCILIACION
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 EOF-ALQUILERES         VALUE "10".
+       01 FS-CAJA                PIC XX.
+           88 OK-CAJA                VALUE "00".
+           88 EOF-CAJA               VALUE "10".
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-IMPORTE-SISTEMA     PIC 9(6)V99 VALUE ZEROES.
+       01 WS-DIFERENCIA          PIC S9(6)V99.
+       01 WS-IMPORTE-EDIT        PIC ZZZZZ9,99.
+       01 WS-DIFERENCIA-EDIT     PIC -ZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-CAJA.
+           PERFORM PROCESAR-CAJA UNTIL EOF-CAJA.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CAJA.
+           IF FS-CAJA <> "00"
+               DISPLAY "NO SE PUDO ABRIR EL EXTRACTO DE CAJA, FS="
+                   FS-CAJA
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORTE-CONCILIACION.
+           MOVE "CONCILIACION DE CAJA DIARIA" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE "FECHA       CAJA        SISTEMA     DIFERENCIA"
+               TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CAJA.
+           CLOSE REPORTE-CONCILIACION.
+
+       LEER-CAJA.
+           READ CAJA
+               AT END MOVE "10" TO FS-CAJA
+           END-READ.
+
+       PROCESAR-CAJA.
+           PERFORM SUMAR-ALQUILERES-DEL-DIA.
+           PERFORM EMITIR-LINEA-CONCILIACION.
+           PERFORM LEER-CAJA.
+
+       *>
+       *> recorre ALQUILERES completo para totalizar lo cobrado en la
+       *> fecha de la linea de caja actual; el maestro no tiene una
+       *> clave por fecha, asi que se escanea secuencial como en
+       *> historialAlquileresCliente.cbl.
+       *>
+       SUMAR-ALQUILERES-DEL-DIA.
+           MOVE ZEROES TO WS-IMPORTE-SISTEMA.
+           OPEN INPUT ALQUILERES-SEQ.
+           IF FS-ALQUILERES <> "00"
+               DISPLAY "ERROR AL ABRIR ALQUILERES.DAT, FS="
+                   FS-ALQUILERES
+               STOP RUN
+           END-IF.
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+           PERFORM ACUMULAR-ALQUILER UNTIL EOF-ALQUILERES.
+           CLOSE ALQUILERES-SEQ.
+
+       ACUMULAR-ALQUILER.
+           IF ALQ-FECHA OF REG-ALQUILERES-SEQ = CAJA-FECHA
+               ADD ALQ-TOTAL OF REG-ALQUILERES-SEQ
+                   TO WS-IMPORTE-SISTEMA
+           END-IF.
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+
+       EMITIR-LINEA-CONCILIACION.
+           COMPUTE WS-DIFERENCIA = WS-IMPORTE-SISTEMA - CAJA-IMPORTE.
+           MOVE WS-IMPORTE-SISTEMA TO WS-IMPORTE-EDIT.
+           MOVE WS-DIFERENCIA TO WS-DIFERENCIA-EDIT.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING CAJA-FECHA             DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  CAJA-IMPORTE           DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT        DELIMITED BY SIZE
+                  "  "                   DELIMITED BY SIZE
+                  WS-DIFERENCIA-EDIT     DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           IF WS-DIFERENCIA NOT = ZEROES
+               MOVE "  *** DIFERENCIA DETECTADA, REVISAR CAJA ***"
+                   TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF.
