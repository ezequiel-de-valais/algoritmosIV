@@ -0,0 +1,142 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-HISTORIAL-CLIENTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES-RND
+           ASSIGN TO DISK "Entrada/indexados/clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLI-NUMERO OF REG-CLIENTES-RND
+           ALTERNATE RECORD KEY IS CLI-NRO-DOC OF REG-CLIENTES-RND
+           FILE STATUS IS FS-CLIENTES.
+
+       SELECT ALQUILERES-SEQ
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-SEQ
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT REPORTE-HISTORIAL
+           ASSIGN TO DISK "Salida/historialAlquileres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CLIENTES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-CLIENTES-RND.
+           03  CLI-NUMERO      PIC X(8).
+           03  CLI-ALTA        PIC 9(8).
+           03  CLI-TELEF       PIC X(20).
+           03  CLI-DIRECCION   PIC X(30).
+           03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
+
+       FD ALQUILERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-SEQ.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD REPORTE-HISTORIAL
+           LABEL RECORD IS STANDARD.
+       01 LINEA-HISTORIAL        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CLIENTES            PIC XX.
+           88 OK-CLIENTES            VALUE "00".
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 EOF-ALQUILERES         VALUE "10".
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-NRO-DOC-CONSULTA    PIC X(20).
+       01 CANT-ALQUILERES-CLIENTE PIC 9(5) VALUE ZEROES.
+       01 WS-IMPORTE-EDIT        PIC ZZZ9,99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "NUMERO DE DOCUMENTO DEL CLIENTE: ".
+           ACCEPT WS-NRO-DOC-CONSULTA.
+
+           OPEN INPUT CLIENTES-RND.
+           MOVE WS-NRO-DOC-CONSULTA TO CLI-NRO-DOC OF REG-CLIENTES-RND.
+           READ CLIENTES-RND KEY IS CLI-NRO-DOC OF REG-CLIENTES-RND
+               INVALID KEY
+                   DISPLAY "CLIENTE INEXISTENTE"
+               NOT INVALID KEY
+                   PERFORM EMITIR-HISTORIAL
+           END-READ.
+           CLOSE CLIENTES-RND.
+
+           STOP RUN.
+
+       EMITIR-HISTORIAL.
+           OPEN OUTPUT REPORTE-HISTORIAL.
+           OPEN INPUT ALQUILERES-SEQ.
+
+           MOVE SPACES TO LINEA-HISTORIAL.
+           STRING "HISTORIAL DE ALQUILERES - CLIENTE "
+                  CLI-NUMERO OF REG-CLIENTES-RND DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CLI-DIRECCION OF REG-CLIENTES-RND DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CLI-TELEF OF REG-CLIENTES-RND DELIMITED BY SIZE
+               INTO LINEA-HISTORIAL
+           END-STRING.
+           WRITE LINEA-HISTORIAL.
+
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+           PERFORM FILTRAR-ALQUILER UNTIL EOF-ALQUILERES.
+
+           MOVE SPACES TO LINEA-HISTORIAL.
+           STRING "TOTAL ALQUILERES ENCONTRADOS: " DELIMITED BY SIZE
+                  CANT-ALQUILERES-CLIENTE DELIMITED BY SIZE
+               INTO LINEA-HISTORIAL
+           END-STRING.
+           WRITE LINEA-HISTORIAL.
+
+           CLOSE ALQUILERES-SEQ.
+           CLOSE REPORTE-HISTORIAL.
+
+       FILTRAR-ALQUILER.
+           IF ALQ-NRO-DOC OF REG-ALQUILERES-SEQ =
+              CLI-NRO-DOC OF REG-CLIENTES-RND
+               MOVE ALQ-IMPORTE OF REG-ALQUILERES-SEQ TO
+                   WS-IMPORTE-EDIT
+               MOVE SPACES TO LINEA-HISTORIAL
+               STRING ALQ-PATENTE OF REG-ALQUILERES-SEQ
+                          DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      ALQ-FECHA OF REG-ALQUILERES-SEQ
+                          DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      WS-IMPORTE-EDIT DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      ALQ-ESTADO OF REG-ALQUILERES-SEQ
+                          DELIMITED BY SIZE
+                   INTO LINEA-HISTORIAL
+               END-STRING
+               WRITE LINEA-HISTORIAL
+               ADD 1 TO CANT-ALQUILERES-CLIENTE
+           END-IF.
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
