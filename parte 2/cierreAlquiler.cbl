@@ -0,0 +1,112 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-DE-ALQUILER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-RND
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+           FILE STATUS IS FS-ALQUILERES.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-RND.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+               88 ALQ-ABIERTO      VALUE "A".
+               88 ALQ-CERRADO      VALUE "C".
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 NO-ALQUILERES          VALUE "23".
+
+       01 WS-IMPORTE-FINAL       PIC 9(4)V99.
+       01 WS-ALICUOTA-IMPUESTO   PIC V99     VALUE .21.
+       01 WS-IMPUESTO-CALC       PIC 9(6)V9999.
+       01 WS-EXIT                PIC X.
+
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM CERRAR-ALQUILER.
+           PERFORM CERRAR-ARCHIVOS.
+           ACCEPT WS-EXIT.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O ALQUILERES-RND.
+           IF FS-ALQUILERES <> "00"
+               DISPLAY "ERROR AL ABRIR ALQUILERES, FS="
+                   FS-ALQUILERES
+               STOP RUN
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ALQUILERES-RND.
+
+       *>
+       *> CIERRE DE ALQUILER: localiza el alquiler por PATENTE/FECHA,
+       *> fija el importe definitivo y lo pasa a ALQ-ESTADO = "C".
+       *>
+       CERRAR-ALQUILER.
+           DISPLAY "PATENTE DEL VEHICULO: ".
+           ACCEPT ALQ-PATENTE OF REG-ALQUILERES-RND.
+           DISPLAY "FECHA DEL ALQUILER (AAAAMMDD): ".
+           ACCEPT ALQ-FECHA OF REG-ALQUILERES-RND.
+
+           READ ALQUILERES-RND
+               INVALID KEY
+                   DISPLAY "ALQUILER INEXISTENTE"
+               NOT INVALID KEY
+                   PERFORM VALIDAR-Y-CERRAR
+           END-READ.
+
+       VALIDAR-Y-CERRAR.
+           IF ALQ-CERRADO
+               DISPLAY "EL ALQUILER YA ESTA CERRADO"
+           ELSE
+               DISPLAY "IMPORTE ACTUAL: " ALQ-IMPORTE
+                   OF REG-ALQUILERES-RND
+               DISPLAY "IMPORTE FINAL: "
+               ACCEPT WS-IMPORTE-FINAL
+               MOVE WS-IMPORTE-FINAL TO
+                   ALQ-IMPORTE OF REG-ALQUILERES-RND
+               PERFORM CALCULAR-IMPUESTO-ALQUILER
+               SET ALQ-CERRADO TO TRUE
+               REWRITE REG-ALQUILERES-RND
+                   INVALID KEY
+                       DISPLAY "ERROR AL CERRAR EL ALQUILER, FS="
+                           FS-ALQUILERES
+               END-REWRITE
+           END-IF.
+
+       *>
+       *> recalcula impuesto/total sobre el importe final fijado al
+       *> cierre, para que el registro cerrado no quede con el
+       *> impuesto que tenia el importe original de carga.
+       *>
+       CALCULAR-IMPUESTO-ALQUILER.
+           MULTIPLY ALQ-IMPORTE OF REG-ALQUILERES-RND
+               BY WS-ALICUOTA-IMPUESTO GIVING WS-IMPUESTO-CALC.
+           MOVE WS-IMPUESTO-CALC TO ALQ-IMPUESTO OF
+               REG-ALQUILERES-RND.
+           ADD ALQ-IMPORTE OF REG-ALQUILERES-RND
+               ALQ-IMPUESTO OF REG-ALQUILERES-RND
+               GIVING ALQ-TOTAL OF REG-ALQUILERES-RND.
