@@ -0,0 +1,110 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-FACTURACION-VEHICULOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-SEQ
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-SEQ
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT REPORTE-VEHICULOS
+           ASSIGN TO DISK "Salida/facturacionVehiculos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-SEQ.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD REPORTE-VEHICULOS
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-PATENTE-ANT         PIC X(6).
+       01 WS-IMPORTE-ACUM        PIC 9(8)V99 VALUE ZEROES.
+       01 WS-CANT-ALQUILERES-VEH PIC 9(6) VALUE ZEROES.
+       01 WS-PRIMER-REGISTRO     PIC X VALUE "S".
+           88 ES-PRIMER-REGISTRO      VALUE "S".
+
+       01 WS-IMPORTE-EDIT        PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ENCABEZADO.
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+           PERFORM PROCESAR-ALQUILERES UNTIL FS-ALQUILERES <> "00".
+           IF NOT ES-PRIMER-REGISTRO
+               PERFORM IMPRIMIR-CORTE-VEHICULO
+           END-IF.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ALQUILERES-SEQ.
+           OPEN OUTPUT REPORTE-VEHICULOS.
+
+       ENCABEZADO.
+           MOVE "REPORTE DE FACTURACION POR VEHICULO" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE "PATENTE  CANT-ALQUILERES  IMPORTE-TOTAL"
+               TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       PROCESAR-ALQUILERES.
+           IF ES-PRIMER-REGISTRO
+               MOVE ALQ-PATENTE TO WS-PATENTE-ANT
+               MOVE "N" TO WS-PRIMER-REGISTRO
+           END-IF.
+           IF ALQ-PATENTE OF REG-ALQUILERES-SEQ NOT = WS-PATENTE-ANT
+               PERFORM IMPRIMIR-CORTE-VEHICULO
+               MOVE ALQ-PATENTE OF REG-ALQUILERES-SEQ TO WS-PATENTE-ANT
+               MOVE ZEROES TO WS-IMPORTE-ACUM
+               MOVE ZEROES TO WS-CANT-ALQUILERES-VEH
+           END-IF.
+           ADD ALQ-IMPORTE OF REG-ALQUILERES-SEQ TO WS-IMPORTE-ACUM.
+           ADD 1 TO WS-CANT-ALQUILERES-VEH.
+           READ ALQUILERES-SEQ
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+
+       IMPRIMIR-CORTE-VEHICULO.
+           MOVE WS-IMPORTE-ACUM TO WS-IMPORTE-EDIT.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING WS-PATENTE-ANT              DELIMITED BY SIZE
+                  "   "                       DELIMITED BY SIZE
+                  WS-CANT-ALQUILERES-VEH       DELIMITED BY SIZE
+                  "   "                       DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT             DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ALQUILERES-SEQ.
+           CLOSE REPORTE-VEHICULOS.
