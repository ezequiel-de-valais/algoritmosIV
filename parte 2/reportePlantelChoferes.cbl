@@ -0,0 +1,111 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-PLANTEL-CHOFERES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CHOFERES-SEQ
+           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CHO-CLAVE OF REG-CHOFERES-SEQ
+           FILE STATUS IS FS-CHOFERES.
+
+       SELECT REPORTE-PLANTEL
+           ASSIGN TO DISK "Salida/plantelChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       SELECT ORDEN-PLANTEL
+           ASSIGN TO DISK "Entrada/indexados/plantel.wrk".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CHOFERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-CHOFERES-SEQ.
+           03  CHO-CLAVE.
+               05  CHO-NRO-LEGAJO  PIC X(7).
+               05  CHO-FECHA-DESDE PIC 9(8).
+           03  CHO-FECHA-HASTA     PIC 9(8).
+           03  CHO-TURNO           PIC X.
+
+       FD REPORTE-PLANTEL
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       SD ORDEN-PLANTEL.
+       01 REG-ORDEN-PLANTEL.
+           03  ORD-TURNO           PIC X.
+           03  ORD-NRO-LEGAJO      PIC X(7).
+           03  ORD-FECHA-DESDE     PIC 9(8).
+           03  ORD-FECHA-HASTA     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CHOFERES            PIC XX.
+       01 FS-PLANTEL             PIC XX.
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-FECHA-CONSULTA      PIC 9(8).
+
+       PROCEDURE DIVISION.
+           DISPLAY "FECHA DE CONSULTA (AAAAMMDD): ".
+           ACCEPT WS-FECHA-CONSULTA.
+           SORT ORDEN-PLANTEL ON ASCENDING KEY ORD-TURNO
+                                 ASCENDING KEY ORD-NRO-LEGAJO
+               INPUT PROCEDURE IS SELECCIONAR-PLANTEL
+               OUTPUT PROCEDURE IS EMITIR-PLANTEL.
+           STOP RUN.
+
+       SELECCIONAR-PLANTEL.
+           OPEN INPUT CHOFERES-SEQ.
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+           PERFORM FILTRAR-CHOFER UNTIL FS-CHOFERES <> "00".
+           CLOSE CHOFERES-SEQ.
+
+       FILTRAR-CHOFER.
+           IF WS-FECHA-CONSULTA >= CHO-FECHA-DESDE
+              AND WS-FECHA-CONSULTA <= CHO-FECHA-HASTA
+               MOVE CHO-TURNO       TO ORD-TURNO
+               MOVE CHO-NRO-LEGAJO  TO ORD-NRO-LEGAJO
+               MOVE CHO-FECHA-DESDE TO ORD-FECHA-DESDE
+               MOVE CHO-FECHA-HASTA TO ORD-FECHA-HASTA
+               RELEASE REG-ORDEN-PLANTEL
+           END-IF.
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+
+       EMITIR-PLANTEL.
+           OPEN OUTPUT REPORTE-PLANTEL.
+           MOVE "PLANTEL DE CHOFERES POR TURNO" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE "TURNO  LEGAJO   DESDE      HASTA" TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           RETURN ORDEN-PLANTEL
+               AT END MOVE "10" TO FS-PLANTEL
+           END-RETURN.
+           PERFORM IMPRIMIR-LINEA-PLANTEL UNTIL FS-PLANTEL = "10".
+           CLOSE REPORTE-PLANTEL.
+
+       IMPRIMIR-LINEA-PLANTEL.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING ORD-TURNO         DELIMITED BY SIZE
+                  "      "          DELIMITED BY SIZE
+                  ORD-NRO-LEGAJO    DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  ORD-FECHA-DESDE   DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  ORD-FECHA-HASTA   DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           RETURN ORDEN-PLANTEL
+               AT END MOVE "10" TO FS-PLANTEL
+           END-RETURN.
