@@ -0,0 +1,152 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVO-ALQUILERES-CERRADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-RND
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT ARCHIVO-ALQUILERES
+           ASSIGN TO DISK "Salida/alquileresArchivados.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARCHIVO.
+
+       SELECT AUDITORIA-PURGA
+           ASSIGN TO DISK "Salida/auditoriaPurgaAlquileres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-RND.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD ARCHIVO-ALQUILERES
+           LABEL RECORD IS STANDARD.
+       01 LINEA-ARCHIVO          PIC X(80).
+
+       FD AUDITORIA-PURGA
+           LABEL RECORD IS STANDARD.
+       01 LINEA-AUDITORIA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 EOF-ALQUILERES         VALUE "10".
+       01 FS-ARCHIVO             PIC XX.
+       01 FS-AUDITORIA           PIC XX.
+
+       01 WS-FECHA-CORTE         PIC 9(8).
+       01 CANT-LEIDOS            PIC 9(7) VALUE ZEROES.
+       01 CANT-ARCHIVADOS        PIC 9(7) VALUE ZEROES.
+       01 WS-IMPORTE-EDIT        PIC ZZZ9,99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "FECHA DE CORTE (AAAAMMDD), SE ARCHIVAN CERRADOS "
+               "ANTERIORES: ".
+           ACCEPT WS-FECHA-CORTE.
+
+           OPEN I-O ALQUILERES-RND.
+           IF FS-ALQUILERES <> "00"
+               DISPLAY "ERROR AL ABRIR ALQUILERES.DAT, FS="
+                   FS-ALQUILERES
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVO-ALQUILERES.
+           OPEN OUTPUT AUDITORIA-PURGA.
+
+           MOVE SPACES TO LINEA-ARCHIVO.
+           MOVE "ALQUILERES CERRADOS ARCHIVADOS" TO LINEA-ARCHIVO.
+           WRITE LINEA-ARCHIVO.
+
+           READ ALQUILERES-RND NEXT RECORD
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+           PERFORM PROCESAR-ALQUILER UNTIL EOF-ALQUILERES.
+
+           PERFORM GRABAR-AUDITORIA.
+
+           CLOSE ALQUILERES-RND.
+           CLOSE ARCHIVO-ALQUILERES.
+           CLOSE AUDITORIA-PURGA.
+           STOP RUN.
+
+       *>
+       *> un registro es candidato a purga cuando esta cerrado (ALQ-
+       *> ESTADO = "C") y su fecha es anterior al corte pedido; se
+       *> escribe primero en el archivo historico y recien despues se
+       *> borra del indexado vigente, para no perder el registro si
+       *> algo falla entre medio.
+       *>
+       PROCESAR-ALQUILER.
+           ADD 1 TO CANT-LEIDOS.
+           IF ALQ-ESTADO OF REG-ALQUILERES-RND = "C"
+              AND ALQ-FECHA OF REG-ALQUILERES-RND < WS-FECHA-CORTE
+               PERFORM ARCHIVAR-ALQUILER
+               PERFORM BORRAR-ALQUILER
+           END-IF.
+           READ ALQUILERES-RND NEXT RECORD
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+
+       ARCHIVAR-ALQUILER.
+           MOVE ALQ-IMPORTE OF REG-ALQUILERES-RND TO WS-IMPORTE-EDIT.
+           MOVE SPACES TO LINEA-ARCHIVO.
+           STRING ALQ-PATENTE OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALQ-FECHA OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALQ-NRO-DOC OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALQ-CHOFER OF REG-ALQUILERES-RND DELIMITED BY SIZE
+               INTO LINEA-ARCHIVO
+           END-STRING.
+           WRITE LINEA-ARCHIVO.
+           ADD 1 TO CANT-ARCHIVADOS.
+
+       BORRAR-ALQUILER.
+           DELETE ALQUILERES-RND RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL BORRAR ALQUILER: "
+                       ALQ-PATENTE OF REG-ALQUILERES-RND
+                       " " ALQ-FECHA OF REG-ALQUILERES-RND
+           END-DELETE.
+
+       GRABAR-AUDITORIA.
+           MOVE SPACES TO LINEA-AUDITORIA.
+           STRING "PURGA ALQUILERES CERRADOS - CORTE "
+                      DELIMITED BY SIZE
+                  WS-FECHA-CORTE DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA
+           END-STRING.
+           WRITE LINEA-AUDITORIA.
+           MOVE SPACES TO LINEA-AUDITORIA.
+           STRING "REGISTROS LEIDOS: " DELIMITED BY SIZE
+                  CANT-LEIDOS DELIMITED BY SIZE
+                  "  ARCHIVADOS Y BORRADOS: " DELIMITED BY SIZE
+                  CANT-ARCHIVADOS DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA
+           END-STRING.
+           WRITE LINEA-AUDITORIA.
