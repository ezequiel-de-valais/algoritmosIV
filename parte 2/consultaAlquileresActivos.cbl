@@ -0,0 +1,117 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-ALQUILERES-ACTIVOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-RND
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT LISTADO-ACTIVOS
+           ASSIGN TO DISK "Salida/alquileresActivos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-RND.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD LISTADO-ACTIVOS
+           LABEL RECORD IS STANDARD.
+       01 LINEA-LISTADO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 EOF-ALQUILERES         VALUE "10".
+       01 FS-LISTADO             PIC XX.
+
+       01 WS-IMPORTE-EDIT        PIC ZZZ9,99.
+       01 WS-TOTAL-EDIT          PIC ZZZZ9,99.
+       01 CANT-LEIDOS            PIC 9(7) VALUE ZEROES.
+       01 CANT-ACTIVOS           PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ALQUILERES-RND.
+           OPEN OUTPUT LISTADO-ACTIVOS.
+
+           MOVE SPACES TO LINEA-LISTADO.
+           MOVE "ALQUILERES ACTUALMENTE ABIERTOS" TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+
+           MOVE LOW-VALUES TO ALQ-CLAVE OF REG-ALQUILERES-RND.
+           START ALQUILERES-RND KEY IS NOT LESS THAN
+               ALQ-CLAVE OF REG-ALQUILERES-RND
+               INVALID KEY MOVE "10" TO FS-ALQUILERES
+           END-START.
+
+           IF NOT EOF-ALQUILERES
+               PERFORM LEER-ALQUILER
+               PERFORM EVALUAR-ALQUILER UNTIL EOF-ALQUILERES
+           END-IF.
+
+           IF CANT-ACTIVOS = ZEROES
+               MOVE "NO HAY ALQUILERES ABIERTOS ACTUALMENTE"
+                   TO LINEA-LISTADO
+               WRITE LINEA-LISTADO
+           END-IF.
+
+           CLOSE ALQUILERES-RND.
+           CLOSE LISTADO-ACTIVOS.
+           STOP RUN.
+
+       LEER-ALQUILER.
+           READ ALQUILERES-RND NEXT RECORD
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+
+       *>
+       *> ALQ-ESTADO distinto de "C" (cerrado, ver cierreAlquiler.cbl)
+       *> significa que el alquiler sigue abierto; se lista en vez de
+       *> obligar al operador a recorrer a mano el CHEQUEO-ALQUILERES.
+       *>
+       EVALUAR-ALQUILER.
+           ADD 1 TO CANT-LEIDOS.
+           IF ALQ-ESTADO OF REG-ALQUILERES-RND NOT = "C"
+               ADD 1 TO CANT-ACTIVOS
+               MOVE ALQ-IMPORTE OF REG-ALQUILERES-RND TO
+                   WS-IMPORTE-EDIT
+               MOVE ALQ-TOTAL OF REG-ALQUILERES-RND TO WS-TOTAL-EDIT
+               MOVE SPACES TO LINEA-LISTADO
+               STRING "PATENTE " DELIMITED BY SIZE
+                      ALQ-PATENTE OF REG-ALQUILERES-RND
+                          DELIMITED BY SIZE
+                      "  FECHA " DELIMITED BY SIZE
+                      ALQ-FECHA OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                      "  CHOFER " DELIMITED BY SIZE
+                      ALQ-CHOFER OF REG-ALQUILERES-RND
+                          DELIMITED BY SIZE
+                      "  IMPORTE " DELIMITED BY SIZE
+                      WS-IMPORTE-EDIT DELIMITED BY SIZE
+                      "  TOTAL " DELIMITED BY SIZE
+                      WS-TOTAL-EDIT DELIMITED BY SIZE
+                   INTO LINEA-LISTADO
+               END-STRING
+               WRITE LINEA-LISTADO
+           END-IF.
+           PERFORM LEER-ALQUILER.
