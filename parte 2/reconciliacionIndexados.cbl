@@ -0,0 +1,348 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACION-INDEXADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT IN-CHOFERES
+           ASSIGN TO DISK "Entrada/choferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-CHOFERES.
+
+       SELECT CHOFERES-RND
+           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHO-CLAVE OF REG-CHOFERES-RND
+           FILE STATUS IS FS-CHOFERES.
+
+       SELECT IN-CLIENTES
+           ASSIGN TO DISK "Entrada/clientes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-CLIENTES.
+
+       SELECT CLIENTES-RND
+           ASSIGN TO DISK "Entrada/indexados/clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-NUMERO OF REG-CLIENTES-RND
+           FILE STATUS IS FS-CLIENTES.
+
+       SELECT IN-ALQUILERES
+           ASSIGN TO DISK "Entrada/alquileres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IN-ALQUILERES.
+
+       SELECT ALQUILERES-RND
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT REPORTE-RECONCILIACION
+           ASSIGN TO DISK "Salida/reconciliacionIndexados.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD IN-CHOFERES
+           LABEL RECORD IS STANDARD.
+       01 REG-IN-CHOFERES.
+           03  CHO-CLAVE.
+               05  CHO-NRO-LEGAJO  PIC X(7).
+               05  CHO-FECHA-DESDE PIC 9(8).
+           03  CHO-FECHA-HASTA     PIC 9(8).
+           03  CHO-TURNO           PIC X.
+
+       FD CHOFERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-CHOFERES-RND.
+           03  CHO-CLAVE.
+               05  CHO-NRO-LEGAJO  PIC X(7).
+               05  CHO-FECHA-DESDE PIC 9(8).
+           03  CHO-FECHA-HASTA     PIC 9(8).
+           03  CHO-TURNO           PIC X.
+
+       FD IN-CLIENTES
+           LABEL RECORD IS STANDARD.
+       01  REG-IN-CLIENTES.
+           03  CLI-NUMERO      PIC X(8).
+           03  CLI-ALTA        PIC 9(8).
+           03  CLI-TELEF       PIC X(20).
+           03  CLI-DIRECCION   PIC X(30).
+           03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
+
+       FD CLIENTES-RND
+           LABEL RECORD IS STANDARD.
+       01  REG-CLIENTES-RND.
+           03  CLI-NUMERO      PIC X(8).
+           03  CLI-ALTA        PIC 9(8).
+           03  CLI-TELEF       PIC X(20).
+           03  CLI-DIRECCION   PIC X(30).
+           03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
+
+       FD IN-ALQUILERES
+           LABEL RECORD IS STANDARD.
+       01 REG-IN-ALQUILERES.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+
+       FD ALQUILERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-RND.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD REPORTE-RECONCILIACION
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-IN-CHOFERES         PIC XX.
+       01 FS-CHOFERES            PIC XX.
+       01 FS-IN-CLIENTES         PIC XX.
+       01 FS-CLIENTES            PIC XX.
+       01 FS-IN-ALQUILERES       PIC XX.
+       01 FS-ALQUILERES          PIC XX.
+       01 FS-REPORTE             PIC XX.
+
+       01 CANT-LEIDOS-CHOFERES   PIC 9(7) VALUE ZEROES.
+       01 CANT-OK-CHOFERES       PIC 9(7) VALUE ZEROES.
+       01 CANT-DIF-CHOFERES      PIC 9(7) VALUE ZEROES.
+       01 CANT-FALTANTES-CHOFERES PIC 9(7) VALUE ZEROES.
+
+       01 CANT-LEIDOS-CLIENTES   PIC 9(7) VALUE ZEROES.
+       01 CANT-OK-CLIENTES       PIC 9(7) VALUE ZEROES.
+       01 CANT-DIF-CLIENTES      PIC 9(7) VALUE ZEROES.
+       01 CANT-FALTANTES-CLIENTES PIC 9(7) VALUE ZEROES.
+
+       01 CANT-LEIDOS-ALQUILERES  PIC 9(7) VALUE ZEROES.
+       01 CANT-OK-ALQUILERES      PIC 9(7) VALUE ZEROES.
+       01 CANT-DIF-ALQUILERES     PIC 9(7) VALUE ZEROES.
+       01 CANT-FALTANTES-ALQUILERES PIC 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT REPORTE-RECONCILIACION.
+
+           PERFORM RECONCILIAR-CHOFERES.
+           PERFORM RECONCILIAR-CLIENTES.
+           PERFORM RECONCILIAR-ALQUILERES.
+
+           CLOSE REPORTE-RECONCILIACION.
+           STOP RUN.
+
+       *>
+       *> por cada entidad se relee el extracto original y, por cada
+       *> registro, se busca la clave correspondiente en el indexado
+       *> y se comparan todos los campos, en vez de confiar solo en
+       *> el total de CANT-xxx que arma CREADOR-DE-ARCHIVOS-INDEXADOS.
+       *>
+       RECONCILIAR-CHOFERES.
+           OPEN INPUT IN-CHOFERES.
+           OPEN INPUT CHOFERES-RND.
+           READ IN-CHOFERES
+               AT END MOVE "10" TO FS-IN-CHOFERES
+           END-READ.
+           PERFORM COTEJAR-CHOFER UNTIL FS-IN-CHOFERES = "10".
+           CLOSE IN-CHOFERES.
+           CLOSE CHOFERES-RND.
+           PERFORM EMITIR-RESUMEN-CHOFERES.
+
+       COTEJAR-CHOFER.
+           ADD 1 TO CANT-LEIDOS-CHOFERES.
+           READ CHOFERES-RND KEY IS CHO-CLAVE OF REG-CHOFERES-RND
+               INVALID KEY
+                   ADD 1 TO CANT-FALTANTES-CHOFERES
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "CHOFERES: FALTA EN INDEXADO LEGAJO "
+                              DELIMITED BY SIZE
+                          CHO-NRO-LEGAJO OF REG-IN-CHOFERES
+                              DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   END-STRING
+                   WRITE LINEA-REPORTE
+                   END-WRITE
+               NOT INVALID KEY
+                   IF REG-IN-CHOFERES = REG-CHOFERES-RND
+                       ADD 1 TO CANT-OK-CHOFERES
+                   ELSE
+                       ADD 1 TO CANT-DIF-CHOFERES
+                       MOVE SPACES TO LINEA-REPORTE
+                       STRING "CHOFERES: DIFERENCIA LEGAJO "
+                                  DELIMITED BY SIZE
+                              CHO-NRO-LEGAJO OF REG-IN-CHOFERES
+                                  DELIMITED BY SIZE
+                           INTO LINEA-REPORTE
+                       END-STRING
+                       WRITE LINEA-REPORTE
+                       END-WRITE
+                   END-IF
+           END-READ.
+           READ IN-CHOFERES
+               AT END MOVE "10" TO FS-IN-CHOFERES
+           END-READ.
+
+       EMITIR-RESUMEN-CHOFERES.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "CHOFERES - LEIDOS: " DELIMITED BY SIZE
+                  CANT-LEIDOS-CHOFERES DELIMITED BY SIZE
+                  "  OK: " DELIMITED BY SIZE
+                  CANT-OK-CHOFERES DELIMITED BY SIZE
+                  "  DIFERENCIAS: " DELIMITED BY SIZE
+                  CANT-DIF-CHOFERES DELIMITED BY SIZE
+                  "  FALTANTES: " DELIMITED BY SIZE
+                  CANT-FALTANTES-CHOFERES DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       RECONCILIAR-CLIENTES.
+           OPEN INPUT IN-CLIENTES.
+           OPEN INPUT CLIENTES-RND.
+           READ IN-CLIENTES
+               AT END MOVE "10" TO FS-IN-CLIENTES
+           END-READ.
+           PERFORM COTEJAR-CLIENTE UNTIL FS-IN-CLIENTES = "10".
+           CLOSE IN-CLIENTES.
+           CLOSE CLIENTES-RND.
+           PERFORM EMITIR-RESUMEN-CLIENTES.
+
+       COTEJAR-CLIENTE.
+           ADD 1 TO CANT-LEIDOS-CLIENTES.
+           READ CLIENTES-RND KEY IS CLI-NUMERO OF REG-CLIENTES-RND
+               INVALID KEY
+                   ADD 1 TO CANT-FALTANTES-CLIENTES
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "CLIENTES: FALTA EN INDEXADO NUMERO "
+                              DELIMITED BY SIZE
+                          CLI-NUMERO OF REG-IN-CLIENTES
+                              DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   END-STRING
+                   WRITE LINEA-REPORTE
+                   END-WRITE
+               NOT INVALID KEY
+                   IF REG-IN-CLIENTES = REG-CLIENTES-RND
+                       ADD 1 TO CANT-OK-CLIENTES
+                   ELSE
+                       ADD 1 TO CANT-DIF-CLIENTES
+                       MOVE SPACES TO LINEA-REPORTE
+                       STRING "CLIENTES: DIFERENCIA NUMERO "
+                                  DELIMITED BY SIZE
+                              CLI-NUMERO OF REG-IN-CLIENTES
+                                  DELIMITED BY SIZE
+                           INTO LINEA-REPORTE
+                       END-STRING
+                       WRITE LINEA-REPORTE
+                       END-WRITE
+                   END-IF
+           END-READ.
+           READ IN-CLIENTES
+               AT END MOVE "10" TO FS-IN-CLIENTES
+           END-READ.
+
+       EMITIR-RESUMEN-CLIENTES.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "CLIENTES - LEIDOS: " DELIMITED BY SIZE
+                  CANT-LEIDOS-CLIENTES DELIMITED BY SIZE
+                  "  OK: " DELIMITED BY SIZE
+                  CANT-OK-CLIENTES DELIMITED BY SIZE
+                  "  DIFERENCIAS: " DELIMITED BY SIZE
+                  CANT-DIF-CLIENTES DELIMITED BY SIZE
+                  "  FALTANTES: " DELIMITED BY SIZE
+                  CANT-FALTANTES-CLIENTES DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       RECONCILIAR-ALQUILERES.
+           OPEN INPUT IN-ALQUILERES.
+           OPEN INPUT ALQUILERES-RND.
+           READ IN-ALQUILERES
+               AT END MOVE "10" TO FS-IN-ALQUILERES
+           END-READ.
+           PERFORM COTEJAR-ALQUILER UNTIL FS-IN-ALQUILERES = "10".
+           CLOSE IN-ALQUILERES.
+           CLOSE ALQUILERES-RND.
+           PERFORM EMITIR-RESUMEN-ALQUILERES.
+
+       COTEJAR-ALQUILER.
+           ADD 1 TO CANT-LEIDOS-ALQUILERES.
+           READ ALQUILERES-RND KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+               INVALID KEY
+                   ADD 1 TO CANT-FALTANTES-ALQUILERES
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "ALQUILERES: FALTA EN INDEXADO PATENTE "
+                              DELIMITED BY SIZE
+                          ALQ-PATENTE OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   END-STRING
+                   WRITE LINEA-REPORTE
+                   END-WRITE
+               NOT INVALID KEY
+                   IF ALQ-CLAVE OF REG-IN-ALQUILERES
+                          = ALQ-CLAVE OF REG-ALQUILERES-RND
+                      AND ALQ-TIPO-DOC OF REG-IN-ALQUILERES
+                          = ALQ-TIPO-DOC OF REG-ALQUILERES-RND
+                      AND ALQ-NRO-DOC OF REG-IN-ALQUILERES
+                          = ALQ-NRO-DOC OF REG-ALQUILERES-RND
+                      AND ALQ-IMPORTE OF REG-IN-ALQUILERES
+                          = ALQ-IMPORTE OF REG-ALQUILERES-RND
+                      AND ALQ-CHOFER OF REG-IN-ALQUILERES
+                          = ALQ-CHOFER OF REG-ALQUILERES-RND
+                      AND ALQ-ESTADO OF REG-IN-ALQUILERES
+                          = ALQ-ESTADO OF REG-ALQUILERES-RND
+                       ADD 1 TO CANT-OK-ALQUILERES
+                   ELSE
+                       ADD 1 TO CANT-DIF-ALQUILERES
+                       MOVE SPACES TO LINEA-REPORTE
+                       STRING "ALQUILERES: DIFERENCIA PATENTE "
+                                  DELIMITED BY SIZE
+                              ALQ-PATENTE OF REG-IN-ALQUILERES
+                                  DELIMITED BY SIZE
+                           INTO LINEA-REPORTE
+                       END-STRING
+                       WRITE LINEA-REPORTE
+                       END-WRITE
+                   END-IF
+           END-READ.
+           READ IN-ALQUILERES
+               AT END MOVE "10" TO FS-IN-ALQUILERES
+           END-READ.
+
+       EMITIR-RESUMEN-ALQUILERES.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "ALQUILERES - LEIDOS: " DELIMITED BY SIZE
+                  CANT-LEIDOS-ALQUILERES DELIMITED BY SIZE
+                  "  OK: " DELIMITED BY SIZE
+                  CANT-OK-ALQUILERES DELIMITED BY SIZE
+                  "  DIFERENCIAS: " DELIMITED BY SIZE
+                  CANT-DIF-ALQUILERES DELIMITED BY SIZE
+                  "  FALTANTES: " DELIMITED BY SIZE
+                  CANT-FALTANTES-ALQUILERES DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
