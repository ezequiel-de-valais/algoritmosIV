@@ -0,0 +1,113 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-HISTORIAL-CHOFER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ALQUILERES-RND
+           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ALQ-CLAVE OF REG-ALQUILERES-RND
+           ALTERNATE RECORD KEY IS ALQ-CHOFER OF REG-ALQUILERES-RND
+              WITH DUPLICATES
+           FILE STATUS IS FS-ALQUILERES.
+
+       SELECT REPORTE-HISTORIAL
+           ASSIGN TO DISK "Salida/historialAlquileresChofer.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ALQUILERES-RND
+           LABEL RECORD IS STANDARD.
+       01 REG-ALQUILERES-RND.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+
+       FD REPORTE-HISTORIAL
+           LABEL RECORD IS STANDARD.
+       01 LINEA-HISTORIAL        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ALQUILERES          PIC XX.
+           88 OK-ALQUILERES          VALUE "00".
+           88 EOF-ALQUILERES         VALUE "10".
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-CHOFER-CONSULTA     PIC X(7).
+       01 WS-CHOFER-AUX          PIC X(7).
+       01 CANT-ALQUILERES-CHOFER PIC 9(5) VALUE ZEROES.
+       01 WS-IMPORTE-EDIT        PIC ZZZ9,99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "LEGAJO DE CHOFER A CONSULTAR: ".
+           ACCEPT WS-CHOFER-CONSULTA.
+
+           OPEN INPUT ALQUILERES-RND.
+           OPEN OUTPUT REPORTE-HISTORIAL.
+
+           MOVE SPACES TO LINEA-HISTORIAL.
+           STRING "HISTORIAL DE ALQUILERES - CHOFER "
+                  WS-CHOFER-CONSULTA DELIMITED BY SIZE
+               INTO LINEA-HISTORIAL
+           END-STRING.
+           WRITE LINEA-HISTORIAL.
+
+           MOVE WS-CHOFER-CONSULTA TO ALQ-CHOFER OF REG-ALQUILERES-RND.
+           MOVE WS-CHOFER-CONSULTA TO WS-CHOFER-AUX.
+           START ALQUILERES-RND KEY IS EQUAL TO
+               ALQ-CHOFER OF REG-ALQUILERES-RND
+               INVALID KEY MOVE "10" TO FS-ALQUILERES
+           END-START.
+           IF OK-ALQUILERES
+               PERFORM LEER-ALQUILER-CHOFER
+               PERFORM EMITIR-ALQUILER-CHOFER
+                   UNTIL EOF-ALQUILERES
+                   OR ALQ-CHOFER OF REG-ALQUILERES-RND <> WS-CHOFER-AUX
+           END-IF.
+
+           MOVE SPACES TO LINEA-HISTORIAL.
+           STRING "TOTAL ALQUILERES ENCONTRADOS: " DELIMITED BY SIZE
+                  CANT-ALQUILERES-CHOFER DELIMITED BY SIZE
+               INTO LINEA-HISTORIAL
+           END-STRING.
+           WRITE LINEA-HISTORIAL.
+
+           CLOSE ALQUILERES-RND.
+           CLOSE REPORTE-HISTORIAL.
+           STOP RUN.
+
+       LEER-ALQUILER-CHOFER.
+           READ ALQUILERES-RND NEXT RECORD
+               AT END MOVE "10" TO FS-ALQUILERES
+           END-READ.
+
+       EMITIR-ALQUILER-CHOFER.
+           MOVE ALQ-IMPORTE OF REG-ALQUILERES-RND TO WS-IMPORTE-EDIT.
+           MOVE SPACES TO LINEA-HISTORIAL.
+           STRING ALQ-PATENTE OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALQ-FECHA OF REG-ALQUILERES-RND DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALQ-ESTADO OF REG-ALQUILERES-RND DELIMITED BY SIZE
+               INTO LINEA-HISTORIAL
+           END-STRING.
+           WRITE LINEA-HISTORIAL.
+           ADD 1 TO CANT-ALQUILERES-CHOFER.
+           PERFORM LEER-ALQUILER-CHOFER.
