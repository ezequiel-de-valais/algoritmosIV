@@ -0,0 +1,153 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-VENCIMIENTO-CHOFERES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CHOFERES-SEQ
+           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CHO-CLAVE OF REG-CHOFERES-SEQ
+           FILE STATUS IS FS-CHOFERES.
+
+       SELECT REPORTE-VENCIMIENTOS
+           ASSIGN TO DISK "Salida/vencimientoChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CHOFERES-SEQ
+           LABEL RECORD IS STANDARD.
+       01 REG-CHOFERES-SEQ.
+           03  CHO-CLAVE.
+               05  CHO-NRO-LEGAJO  PIC X(7).
+               05  CHO-FECHA-DESDE PIC 9(8).
+           03  CHO-FECHA-HASTA     PIC 9(8).
+           03  CHO-TURNO           PIC X.
+
+       FD REPORTE-VENCIMIENTOS
+           LABEL RECORD IS STANDARD.
+       01 LINEA-REPORTE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CHOFERES            PIC XX.
+           88 OK-CHOFERES            VALUE "00".
+           88 EOF-CHOFERES           VALUE "10".
+       01 FS-REPORTE             PIC XX.
+
+       01 WS-FECHA-HOY           PIC 9(8).
+       01 WS-DIAS-ALERTA         PIC 9(3).
+       01 WS-INDICE-DIAS         PIC 9(3).
+
+       01 WS-FECHA-LIMITE        PIC 9(8).
+       01 WS-FECHA-LIMITE-DESGLOSE REDEFINES WS-FECHA-LIMITE.
+           03 WS-FL-AAAA         PIC 9(4).
+           03 WS-FL-MM           PIC 9(2).
+           03 WS-FL-DD           PIC 9(2).
+
+       01 WS-FL-DIAS-MES         PIC 99.
+       01 WS-FL-RESTO-AUX        PIC 9(6).
+       01 WS-FL-RESTO-400        PIC 999.
+       01 WS-FL-RESTO-100        PIC 999.
+       01 WS-FL-RESTO-4          PIC 9.
+
+       01 CANT-VENCIMIENTOS      PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           DISPLAY "AVISAR VENCIMIENTOS DENTRO DE CUANTOS DIAS: ".
+           ACCEPT WS-DIAS-ALERTA.
+
+           MOVE WS-FECHA-HOY TO WS-FECHA-LIMITE.
+           PERFORM SUMAR-UN-DIA-LIMITE
+               VARYING WS-INDICE-DIAS FROM 1 BY 1
+               UNTIL WS-INDICE-DIAS > WS-DIAS-ALERTA.
+
+           OPEN INPUT CHOFERES-SEQ.
+           OPEN OUTPUT REPORTE-VENCIMIENTOS.
+
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "VENCIMIENTOS DE CREDENCIAL ENTRE "
+                      DELIMITED BY SIZE
+                  WS-FECHA-HOY     DELIMITED BY SIZE
+                  " Y "            DELIMITED BY SIZE
+                  WS-FECHA-LIMITE  DELIMITED BY SIZE
+               INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+           PERFORM EVALUAR-VENCIMIENTO UNTIL EOF-CHOFERES.
+
+           IF CANT-VENCIMIENTOS = ZEROES
+               MOVE "NO HAY CREDENCIALES POR VENCER EN EL PERIODO"
+                   TO LINEA-REPORTE
+               WRITE LINEA-REPORTE
+           END-IF.
+
+           CLOSE CHOFERES-SEQ.
+           CLOSE REPORTE-VENCIMIENTOS.
+           STOP RUN.
+
+       EVALUAR-VENCIMIENTO.
+           IF CHO-FECHA-HASTA OF REG-CHOFERES-SEQ >= WS-FECHA-HOY
+              AND CHO-FECHA-HASTA OF REG-CHOFERES-SEQ <= WS-FECHA-LIMITE
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "LEGAJO " DELIMITED BY SIZE
+                      CHO-NRO-LEGAJO OF REG-CHOFERES-SEQ
+                          DELIMITED BY SIZE
+                      "  VENCE " DELIMITED BY SIZE
+                      CHO-FECHA-HASTA OF REG-CHOFERES-SEQ
+                          DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING
+               WRITE LINEA-REPORTE
+               ADD 1 TO CANT-VENCIMIENTOS
+           END-IF.
+           READ CHOFERES-SEQ
+               AT END MOVE "10" TO FS-CHOFERES
+           END-READ.
+
+       *>
+       *> suma un dia a WS-FECHA-LIMITE respetando el largo de cada
+       *> mes (con febrero bisiesto), para no depender de funciones
+       *> intrinsecas de fecha; se invoca una vez por dia de alerta
+       *> pedido.
+       *>
+       SUMAR-UN-DIA-LIMITE.
+           ADD 1 TO WS-FL-DD.
+           EVALUATE WS-FL-MM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-FL-DIAS-MES
+               WHEN 2
+                   DIVIDE WS-FL-AAAA BY 400
+                       GIVING WS-FL-RESTO-AUX REMAINDER WS-FL-RESTO-400
+                   DIVIDE WS-FL-AAAA BY 100
+                       GIVING WS-FL-RESTO-AUX REMAINDER WS-FL-RESTO-100
+                   DIVIDE WS-FL-AAAA BY 4
+                       GIVING WS-FL-RESTO-AUX REMAINDER WS-FL-RESTO-4
+                   IF WS-FL-RESTO-400 = 0
+                      OR (WS-FL-RESTO-4 = 0 AND WS-FL-RESTO-100 NOT = 0)
+                       MOVE 29 TO WS-FL-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-FL-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-FL-DIAS-MES
+           END-EVALUATE.
+           IF WS-FL-DD > WS-FL-DIAS-MES
+               MOVE 1 TO WS-FL-DD
+               ADD 1 TO WS-FL-MM
+               IF WS-FL-MM > 12
+                   MOVE 1 TO WS-FL-MM
+                   ADD 1 TO WS-FL-AAAA
+               END-IF
+           END-IF.
