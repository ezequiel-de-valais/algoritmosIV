@@ -6,63 +6,136 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       SELECT RECHAZOS
+           ASSIGN TO DISK "Salida/rechazos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+       SELECT CONTROL-CARGA
+           ASSIGN TO DISK "Salida/controlCarga.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONTROL-CARGA.
+
+       SELECT BITACORA-REBUILD
+           ASSIGN TO DISK "Salida/bitacoraRebuild.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BITACORA-REBUILD.
+
+       SELECT LISTADO-ALQUILERES
+           ASSIGN TO DISK "Salida/listadoAlquileres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO-ALQUILERES.
+
+       SELECT LISTADO-CHOFERES
+           ASSIGN TO DISK "Salida/listadoChoferes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO-CHOFERES.
+
+       SELECT LISTADO-CLIENTES
+           ASSIGN TO DISK "Salida/listadoClientes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO-CLIENTES.
+
        SELECT IN-ALQUILERES
-           ASSIGN TO DISK "Entrada/alquileres.txt"
+           ASSIGN TO DISK WS-RUTA-IN-ALQUILERES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-IN-ALQUILERES.
        SELECT OUT-ALQUILERES-SEQ
-           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ASSIGN TO DISK WS-RUTA-ALQUILERES-STG
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS ALQ-CLAVE OF REG-OUT-ALQUILERES-SEQ
            FILE STATUS IS FS-OUT-ALQUILERES.
        SELECT OUT-ALQUILERES-RND
-           ASSIGN TO DISK "Entrada/indexados/alquileres.dat"
+           ASSIGN TO DISK WS-RUTA-ALQUILERES-STG
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS ALQ-CLAVE OF REG-OUT-ALQUILERES-RND
+           ALTERNATE RECORD KEY IS ALQ-CHOFER OF REG-OUT-ALQUILERES-RND
+              WITH DUPLICATES
            FILE STATUS IS FS-OUT-ALQUILERES.
+       SELECT LIVE-ALQUILERES
+           ASSIGN TO DISK WS-RUTA-ALQUILERES-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ALQ-CLAVE OF REG-LIVE-ALQUILERES
+           ALTERNATE RECORD KEY IS ALQ-CHOFER OF REG-LIVE-ALQUILERES
+              WITH DUPLICATES
+           FILE STATUS IS FS-LIVE-ALQUILERES.
 
        SELECT IN-CHOFERES
-           ASSIGN TO DISK "Entrada/choferes.txt"
+           ASSIGN TO DISK WS-RUTA-IN-CHOFERES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-IN-CHOFERES.
        SELECT OUT-CHOFERES-SEQ
-           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ASSIGN TO DISK WS-RUTA-CHOFERES-STG
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS CHO-CLAVE OF REG-OUT-CHOFERES-SEQ
+           ALTERNATE RECORD KEY IS CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-SEQ WITH DUPLICATES
            FILE STATUS IS FS-OUT-CHOFERES.
        SELECT OUT-CHOFERES-RND
-           ASSIGN TO DISK "Entrada/indexados/choferes.dat"
+           ASSIGN TO DISK WS-RUTA-CHOFERES-RND
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS CHO-CLAVE OF REG-OUT-CHOFERES-RND
+           ALTERNATE RECORD KEY IS CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-RND WITH DUPLICATES
            FILE STATUS IS FS-OUT-CHOFERES.
 
        SELECT IN-CLIENTES
-           ASSIGN TO DISK "Entrada/clientes.txt"
+           ASSIGN TO DISK WS-RUTA-IN-CLIENTES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-IN-CLIENTES.
        SELECT OUT-CLIENTES-SEQ
-           ASSIGN TO DISK "Entrada/indexados/clientes.dat"
+           ASSIGN TO DISK WS-RUTA-CLIENTES-STG
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS CLI-NUMERO OF REG-OUT-CLIENTES-SEQ
            ALTERNATE RECORD KEY IS CLI-NRO-DOC OF REG-OUT-CLIENTES-SEQ
            FILE STATUS IS FS-OUT-CLIENTES.
        SELECT OUT-CLIENTES-RND
-           ASSIGN TO DISK "Entrada/indexados/clientes.dat"
+           ASSIGN TO DISK WS-RUTA-CLIENTES-STG
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS CLI-NUMERO OF REG-OUT-CLIENTES-RND
            ALTERNATE RECORD KEY IS CLI-NRO-DOC OF REG-OUT-CLIENTES-RND
            FILE STATUS IS FS-OUT-CLIENTES.
+       SELECT LIVE-CLIENTES
+           ASSIGN TO DISK WS-RUTA-CLIENTES-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CLI-NUMERO OF REG-LIVE-CLIENTES
+           ALTERNATE RECORD KEY IS CLI-NRO-DOC OF REG-LIVE-CLIENTES
+           FILE STATUS IS FS-LIVE-CLIENTES.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD RECHAZOS
+           LABEL RECORD IS STANDARD.
+       01 LINEA-RECHAZO          PIC X(80).
+
+       FD CONTROL-CARGA
+           LABEL RECORD IS STANDARD.
+       01 LINEA-CONTROL-CARGA    PIC X(80).
+
+       FD BITACORA-REBUILD
+           LABEL RECORD IS STANDARD.
+       01 LINEA-BITACORA         PIC X(80).
+
+       FD LISTADO-ALQUILERES
+           LABEL RECORD IS STANDARD.
+       01 LINEA-LISTADO-ALQUILERES  PIC X(80).
+
+       FD LISTADO-CHOFERES
+           LABEL RECORD IS STANDARD.
+       01 LINEA-LISTADO-CHOFERES    PIC X(80).
+
+       FD LISTADO-CLIENTES
+           LABEL RECORD IS STANDARD.
+       01 LINEA-LISTADO-CLIENTES    PIC X(80).
+
        FD IN-ALQUILERES
            LABEL RECORD IS STANDARD.
        01 REG-IN-ALQUILERES.
@@ -85,6 +158,8 @@
            03 ALQ-IMPORTE      PIC 9(4)V99.
            03 ALQ-CHOFER       PIC X(7).
            03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
        FD OUT-ALQUILERES-SEQ
            LABEL RECORD IS STANDARD.
        01 REG-OUT-ALQUILERES-SEQ.
@@ -96,6 +171,21 @@
            03 ALQ-IMPORTE      PIC 9(4)V99.
            03 ALQ-CHOFER       PIC X(7).
            03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
+       FD LIVE-ALQUILERES
+           LABEL RECORD IS STANDARD.
+       01 REG-LIVE-ALQUILERES.
+           03 ALQ-CLAVE.
+               05  ALQ-PATENTE PIC X(6).
+               05  ALQ-FECHA   PIC 9(8).
+           03 ALQ-TIPO-DOC     PIC X.
+           03 ALQ-NRO-DOC      PIC X(20).
+           03 ALQ-IMPORTE      PIC 9(4)V99.
+           03 ALQ-CHOFER       PIC X(7).
+           03 ALQ-ESTADO       PIC X.
+           03 ALQ-IMPUESTO     PIC 9(4)V99.
+           03 ALQ-TOTAL        PIC 9(5)V99.
 
        FD IN-CHOFERES
            LABEL RECORD IS STANDARD.
@@ -121,7 +211,6 @@
                05  CHO-FECHA-DESDE PIC 9(8).
            03  CHO-FECHA-HASTA     PIC 9(8).
            03  CHO-TURNO           PIC X.
-
        FD IN-CLIENTES
            LABEL RECORD IS STANDARD.
        01  REG-IN-CLIENTES.
@@ -130,6 +219,7 @@
            03  CLI-TELEF       PIC X(20).
            03  CLI-DIRECCION   PIC X(30).
            03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
        FD OUT-CLIENTES-SEQ
            LABEL RECORD IS STANDARD.
        01  REG-OUT-CLIENTES-SEQ.
@@ -139,6 +229,7 @@
            03  CLI-TELEF       PIC X(20).
            03  CLI-DIRECCION   PIC X(30).
            03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
        FD OUT-CLIENTES-RND
            LABEL RECORD IS STANDARD.
        01  REG-OUT-CLIENTES-RND.
@@ -148,41 +239,356 @@
            03  CLI-TELEF       PIC X(20).
            03  CLI-DIRECCION   PIC X(30).
            03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
+       FD LIVE-CLIENTES
+           LABEL RECORD IS STANDARD.
+       01  REG-LIVE-CLIENTES.
+           03  CLI-NUMERO.
+              05  CLI-NUM      PIC X(8).
+           03  CLI-ALTA        PIC 9(8).
+           03  CLI-TELEF       PIC X(20).
+           03  CLI-DIRECCION   PIC X(30).
+           03  CLI-NRO-DOC     PIC X(20).
+           03  CLI-ESTADO-PAGO PIC X(01).
 
 
        WORKING-STORAGE SECTION.
+       01 FS-RECHAZOS            PIC XX.
+       01 WS-RECHAZO-ENTIDAD     PIC X(10).
+       01 WS-RECHAZO-CLAVE       PIC X(20).
+       01 WS-RECHAZO-MOTIVO      PIC X(40).
+       01 CANT-RECHAZOS          PIC 9(10) VALUE ZEROES.
+
+       01 FS-CONTROL-CARGA       PIC XX.
+       01 WS-CONTROL-ENTIDAD     PIC X(10).
+       01 WS-CONTROL-LEIDOS      PIC Z(9)9.
+       01 WS-CONTROL-GRABADOS    PIC Z(9)9.
+       01 WS-CONTROL-RECHAZADOS  PIC Z(9)9.
+
        01 FS-IN-ALQUILERES       PIC XX.
        01 FS-OUT-ALQUILERES      PIC XX.
+       01 FS-LIVE-ALQUILERES     PIC XX.
        01 CANT-ALQUILERES        PIC 9(10) VALUE ZEROES.
+       01 CANT-LEIDOS-ALQUILERES    PIC 9(10) VALUE ZEROES.
+       01 CANT-RECHAZOS-ALQUILERES  PIC 9(10) VALUE ZEROES.
+       01 WS-ALQUILERES-OK       PIC X VALUE "S".
+           88 ALQUILERES-CARGA-OK     VALUE "S".
 
        01 FS-IN-CHOFERES       PIC XX.
        01 FS-OUT-CHOFERES      PIC XX.
        01 CANT-CHOFERES        PIC 9(10) VALUE ZEROES.
+       01 CANT-LEIDOS-CHOFERES      PIC 9(10) VALUE ZEROES.
+       01 CANT-RECHAZOS-CHOFERES    PIC 9(10) VALUE ZEROES.
+       01 WS-CHOFERES-OK       PIC X VALUE "S".
+           88 CHOFERES-CARGA-OK      VALUE "S".
+       01 WS-RUTA-CHOFERES-RND PIC X(60) VALUE
+           "Entrada/indexados/choferes.stg".
+       01 WS-RUTA-CHOFERES-STG PIC X(60) VALUE
+           "Entrada/indexados/choferes.stg".
+       01 WS-RUTA-CHOFERES-DAT PIC X(60) VALUE
+           "Entrada/indexados/choferes.dat".
+
+       *>
+       *> rutas de los extractos e indexados de entrada: se arman a
+       *> partir de WS-RUTA-BASE-ENTRADA en INICIALIZAR-RUTAS para que
+       *> una corrida en otro ambiente pueda apuntar a otra carpeta sin
+       *> recompilar, en vez de quedar fijas en el codigo fuente.
+       *>
+       01 WS-RUTA-BASE-ENTRADA   PIC X(40) VALUE "Entrada".
+       01 WS-RUTA-IN-ALQUILERES    PIC X(60).
+       01 WS-RUTA-ALQUILERES-STG   PIC X(60).
+       01 WS-RUTA-ALQUILERES-DAT   PIC X(60).
+       01 WS-RUTA-IN-CHOFERES      PIC X(60).
+       01 WS-RUTA-IN-CLIENTES      PIC X(60).
+       01 WS-RUTA-CLIENTES-STG     PIC X(60).
+       01 WS-RUTA-CLIENTES-DAT     PIC X(60).
 
        01 FS-IN-CLIENTES       PIC XX.
        01 FS-OUT-CLIENTES      PIC XX.
+       01 FS-LIVE-CLIENTES     PIC XX.
        01 CANT-CLIENTES        PIC 9(10) VALUE ZEROES.
+       01 CANT-LEIDOS-CLIENTES      PIC 9(10) VALUE ZEROES.
+       01 CANT-RECHAZOS-CLIENTES    PIC 9(10) VALUE ZEROES.
+       01 WS-CLIENTES-OK       PIC X VALUE "S".
+           88 CLIENTES-CARGA-OK      VALUE "S".
 
        01 WS-EXIT                PIC X.
+
+       01 WS-ALQUILER-VALIDO     PIC X VALUE "S".
+           88 ALQUILER-ES-VALIDO      VALUE "S".
+
+       01 WS-CHOFER-EXISTE       PIC X.
+           88 CHOFER-EXISTE            VALUE "S".
+           88 CHOFER-NO-EXISTE         VALUE "N".
+
+       01 WS-CLIENTE-EXISTE      PIC X.
+           88 CLIENTE-EXISTE           VALUE "S".
+           88 CLIENTE-NO-EXISTE        VALUE "N".
+
+       01 WS-ALQUILER-DUPLICADO  PIC X.
+           88 ALQUILER-DUPLICADO       VALUE "S".
+           88 ALQUILER-NO-DUPLICADO    VALUE "N".
+
+       01 WS-CHOFER-DOBLE-RESERVA PIC X.
+           88 CHOFER-DOBLE-RESERVA      VALUE "S".
+           88 CHOFER-SIN-DOBLE-RESERVA  VALUE "N".
+
+       01 WS-IMPORTE-VALIDO      PIC X.
+           88 IMPORTE-VALIDO           VALUE "S".
+           88 IMPORTE-NO-VALIDO        VALUE "N".
+       01 WS-IMPORTE-MINIMO      PIC 9(4)V99 VALUE 1.00.
+       01 WS-IMPORTE-MAXIMO      PIC 9(4)V99 VALUE 9000.00.
+
+       01 WS-ALICUOTA-IMPUESTO   PIC V99     VALUE .21.
+       01 WS-IMPUESTO-CALC       PIC 9(6)V9999.
+
+       01 WS-CLIENTE-MOROSO      PIC X.
+           88 CLIENTE-MOROSO            VALUE "S".
+           88 CLIENTE-AL-DIA            VALUE "N".
+
+       01 WS-FECHA-A-VALIDAR     PIC 9(8).
+       01 WS-FECHA-DESGLOSE REDEFINES WS-FECHA-A-VALIDAR.
+           03 WS-FECHA-AAAA      PIC 9(4).
+           03 WS-FECHA-MM        PIC 9(2).
+           03 WS-FECHA-DD        PIC 9(2).
+       01 WS-FECHA-DIAS-MES      PIC 99.
+       01 WS-FECHA-RESTO-AUX     PIC 9(6).
+       01 WS-FECHA-RESTO-400     PIC 999.
+       01 WS-FECHA-RESTO-100     PIC 999.
+       01 WS-FECHA-RESTO-4       PIC 9.
+       01 WS-FECHA-ES-VALIDA     PIC X.
+           88 FECHA-ES-VALIDA           VALUE "S".
+           88 FECHA-NO-ES-VALIDA        VALUE "N".
+
+       01 WS-CHOFER-REG-VALIDO   PIC X.
+           88 CHOFER-REG-VALIDO         VALUE "S".
+           88 CHOFER-REG-NO-VALIDO      VALUE "N".
+
+       01 WS-CLIENTE-REG-VALIDO  PIC X.
+           88 CLIENTE-REG-VALIDO        VALUE "S".
+           88 CLIENTE-REG-NO-VALIDO     VALUE "N".
+
+       01 FS-BITACORA-REBUILD   PIC XX.
+       01 WS-OPERADOR           PIC X(20).
+       01 WS-CONFIRMACION       PIC X.
+
+       01 FS-LISTADO-ALQUILERES PIC XX.
+       01 FS-LISTADO-CHOFERES   PIC XX.
+       01 FS-LISTADO-CLIENTES   PIC XX.
+           88 CONFIRMA-REBUILD         VALUE "S" "s".
+       01 WS-FECHA-REBUILD      PIC 9(8).
+       01 WS-HORA-REBUILD       PIC 9(8).
        PROCEDURE DIVISION.
-           PERFORM ABRIR-ARCHIVOS.
-           PERFORM CREAR-ALQUILERES.
-           PERFORM IMPRIMIR-ALQUILERES.
-           PERFORM CREAR-CHOFERES.
-           PERFORM IMPRIMIR-CHOFERES.
-           PERFORM CREAR-CLIENTES.
-           PERFORM IMPRIMIR-CLIENTES.
-           PERFORM CERRAR-ARCHIVOS.
+           PERFORM INICIALIZAR-RUTAS.
+           PERFORM CONFIRMAR-REBUILD.
+           IF CONFIRMA-REBUILD
+               PERFORM GRABAR-BITACORA-REBUILD
+               PERFORM ABRIR-ARCHIVOS
+               PERFORM CREAR-CHOFERES
+               PERFORM IMPRIMIR-CHOFERES
+               PERFORM CREAR-CLIENTES
+               PERFORM IMPRIMIR-CLIENTES
+               PERFORM ABRIR-CHOFERES-CONSULTA
+               PERFORM ABRIR-CLIENTES-CONSULTA
+               PERFORM CREAR-ALQUILERES
+               PERFORM CERRAR-CLIENTES-CONSULTA
+               PERFORM CERRAR-CHOFERES-CONSULTA
+               PERFORM IMPRIMIR-ALQUILERES
+               PERFORM PROMOVER-ARCHIVOS-INDEXADOS
+               PERFORM CERRAR-ARCHIVOS
+           ELSE
+               DISPLAY "REBUILD CANCELADO, NO SE MODIFICO NINGUN "
+                   "ARCHIVO"
+           END-IF.
            ACCEPT WS-EXIT.
            STOP RUN.
+
+       *>
+       *> antes de pisar los .stg que luego se promueven sobre los
+       *> .dat vigentes, se exige confirmacion explicita del operador
+       *> y se identifica quien la dio, para no depender solo del
+       *> ACCEPT WS-EXIT final como unica interaccion de la corrida.
+       *>
+       CONFIRMAR-REBUILD.
+           ACCEPT WS-FECHA-REBUILD FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-REBUILD FROM TIME.
+           DISPLAY "RECONSTRUCCION DE ARCHIVOS INDEXADOS".
+           DISPLAY "ESTA OPERACION REEMPLAZA CHOFERES.DAT, "
+               "CLIENTES.DAT Y ALQUILERES.DAT VIGENTES".
+           DISPLAY "OPERADOR QUE AUTORIZA LA CORRIDA: ".
+           ACCEPT WS-OPERADOR.
+           DISPLAY "CONFIRMA LA RECONSTRUCCION (S/N): ".
+           ACCEPT WS-CONFIRMACION.
+
+       GRABAR-BITACORA-REBUILD.
+           OPEN EXTEND BITACORA-REBUILD.
+           IF FS-BITACORA-REBUILD = "05" OR FS-BITACORA-REBUILD = "35"
+               OPEN OUTPUT BITACORA-REBUILD
+           END-IF.
+           MOVE SPACES TO LINEA-BITACORA.
+           STRING "REBUILD FECHA=" DELIMITED BY SIZE
+                  WS-FECHA-REBUILD DELIMITED BY SIZE
+                  " HORA=" DELIMITED BY SIZE
+                  WS-HORA-REBUILD DELIMITED BY SIZE
+                  " OPERADOR=" DELIMITED BY SIZE
+                  WS-OPERADOR DELIMITED BY SIZE
+               INTO LINEA-BITACORA
+           END-STRING.
+           WRITE LINEA-BITACORA.
+           CLOSE BITACORA-REBUILD.
+
+       *>
+       *> arma las rutas de Entrada/ a partir de WS-RUTA-BASE-ENTRADA,
+       *> que a su vez puede venir reemplazada por la variable de
+       *> entorno RUTA_ENTRADA para correr contra otro ambiente.
+       *>
+       INICIALIZAR-RUTAS.
+           ACCEPT WS-RUTA-BASE-ENTRADA FROM ENVIRONMENT "RUTA_ENTRADA"
+               ON EXCEPTION
+                   MOVE "Entrada" TO WS-RUTA-BASE-ENTRADA
+           END-ACCEPT.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/alquileres.txt" DELIMITED BY SIZE
+               INTO WS-RUTA-IN-ALQUILERES
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/alquileres.stg" DELIMITED BY SIZE
+               INTO WS-RUTA-ALQUILERES-STG
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/alquileres.dat" DELIMITED BY SIZE
+               INTO WS-RUTA-ALQUILERES-DAT
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/choferes.txt" DELIMITED BY SIZE
+               INTO WS-RUTA-IN-CHOFERES
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/choferes.stg" DELIMITED BY SIZE
+               INTO WS-RUTA-CHOFERES-STG
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/choferes.dat" DELIMITED BY SIZE
+               INTO WS-RUTA-CHOFERES-DAT
+           END-STRING.
+           MOVE WS-RUTA-CHOFERES-STG TO WS-RUTA-CHOFERES-RND.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/clientes.txt" DELIMITED BY SIZE
+               INTO WS-RUTA-IN-CLIENTES
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/clientes.stg" DELIMITED BY SIZE
+               INTO WS-RUTA-CLIENTES-STG
+           END-STRING.
+           STRING WS-RUTA-BASE-ENTRADA DELIMITED BY SPACE
+                  "/indexados/clientes.dat" DELIMITED BY SIZE
+               INTO WS-RUTA-CLIENTES-DAT
+           END-STRING.
+
        ABRIR-ARCHIVOS.
+           OPEN OUTPUT RECHAZOS.
            OPEN INPUT IN-ALQUILERES.
+           IF FS-IN-ALQUILERES <> "00"
+               MOVE "N" TO WS-ALQUILERES-OK
+               DISPLAY "EXTRACTO DE ALQUILERES NO DISPONIBLE, FS="
+                   FS-IN-ALQUILERES
+           END-IF.
            OPEN OUTPUT OUT-ALQUILERES-RND.
+           CLOSE OUT-ALQUILERES-RND.
+           OPEN I-O OUT-ALQUILERES-RND.
            OPEN INPUT IN-CHOFERES.
+           IF FS-IN-CHOFERES <> "00"
+               MOVE "N" TO WS-CHOFERES-OK
+               DISPLAY "EXTRACTO DE CHOFERES NO DISPONIBLE, FS="
+                   FS-IN-CHOFERES
+           END-IF.
            OPEN OUTPUT OUT-CHOFERES-RND.
            OPEN INPUT IN-CLIENTES.
+           IF FS-IN-CLIENTES <> "00"
+               MOVE "N" TO WS-CLIENTES-OK
+               DISPLAY "EXTRACTO DE CLIENTES NO DISPONIBLE, FS="
+                   FS-IN-CLIENTES
+           END-IF.
            OPEN OUTPUT OUT-CLIENTES-RND.
 
+       *>
+       *> ARCHIVO DE RECHAZOS: cada registro que no pudo cargarse
+       *> (falla de WRITE o falla de validacion) se deja asentado
+       *> aca con su entidad, clave y motivo, en vez de perderse
+       *> en el DISPLAY de la corrida.
+       *>
+       ESCRIBIR-RECHAZO.
+           MOVE SPACES TO LINEA-RECHAZO.
+           STRING WS-RECHAZO-ENTIDAD DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-RECHAZO-CLAVE   DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-RECHAZO-MOTIVO  DELIMITED BY SIZE
+               INTO LINEA-RECHAZO
+           END-STRING.
+           WRITE LINEA-RECHAZO.
+           ADD 1 TO CANT-RECHAZOS.
+
+       *>
+       *> valida que WS-FECHA-A-VALIDAR sea una fecha de calendario
+       *> real (no solo ocho digitos numericos): anio razonable, mes
+       *> 1-12 y dia dentro del maximo del mes, con el ajuste de
+       *> febrero bisiesto. La comparten CARGAR-CHOFERES, CARGAR-
+       *> ALQUILERES y CARGAR-CLIENTES via WS-FECHA-A-VALIDAR.
+       *>
+       VALIDAR-FECHA-CALENDARIO.
+           SET FECHA-ES-VALIDA TO TRUE.
+           IF WS-FECHA-AAAA < 1900 OR WS-FECHA-AAAA > 2099
+               SET FECHA-NO-ES-VALIDA TO TRUE
+           END-IF.
+           IF WS-FECHA-MM < 1 OR WS-FECHA-MM > 12
+               SET FECHA-NO-ES-VALIDA TO TRUE
+           END-IF.
+           IF FECHA-ES-VALIDA
+               EVALUATE WS-FECHA-MM
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-FECHA-DIAS-MES
+                   WHEN 2
+                       DIVIDE WS-FECHA-AAAA BY 400
+                           GIVING WS-FECHA-RESTO-AUX
+                           REMAINDER WS-FECHA-RESTO-400
+                       DIVIDE WS-FECHA-AAAA BY 100
+                           GIVING WS-FECHA-RESTO-AUX
+                           REMAINDER WS-FECHA-RESTO-100
+                       DIVIDE WS-FECHA-AAAA BY 4
+                           GIVING WS-FECHA-RESTO-AUX
+                           REMAINDER WS-FECHA-RESTO-4
+                       IF WS-FECHA-RESTO-400 = 0
+                          OR (WS-FECHA-RESTO-4 = 0
+                              AND WS-FECHA-RESTO-100 NOT = 0)
+                           MOVE 29 TO WS-FECHA-DIAS-MES
+                       ELSE
+                           MOVE 28 TO WS-FECHA-DIAS-MES
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-FECHA-DIAS-MES
+               END-EVALUATE
+               IF WS-FECHA-DD < 1 OR WS-FECHA-DD > WS-FECHA-DIAS-MES
+                   SET FECHA-NO-ES-VALIDA TO TRUE
+               END-IF
+           END-IF.
+
+       *>
+       *> CONSULTA A CHOFERES (para validar ALQ-CHOFER al cargar
+       *> alquileres, sin reabrir el archivo en modo salida)
+       *>
+       ABRIR-CHOFERES-CONSULTA.
+           OPEN INPUT OUT-CHOFERES-RND.
+
+       CERRAR-CHOFERES-CONSULTA.
+           CLOSE OUT-CHOFERES-RND.
+
+       ABRIR-CLIENTES-CONSULTA.
+           OPEN INPUT OUT-CLIENTES-RND.
+
+       CERRAR-CLIENTES-CONSULTA.
+           CLOSE OUT-CLIENTES-RND.
+
        *>
        *> ARCHIVO ALQUILERES
        *>
@@ -190,22 +596,313 @@
            READ IN-ALQUILERES.
            PERFORM CARGAR-ALQUILERES UNTIL FS-IN-ALQUILERES <> 00.
            CLOSE OUT-ALQUILERES-RND.
+           IF CANT-LEIDOS-ALQUILERES = 0
+               MOVE "N" TO WS-ALQUILERES-OK
+               DISPLAY "EXTRACTO DE ALQUILERES VACIO O TRUNCADO, "
+                   "NO SE REEMPLAZA EL ARCHIVO VIGENTE"
+           END-IF.
        CARGAR-ALQUILERES.
-           MOVE CORRESPONDING REG-IN-ALQUILERES TO
-           REG-OUT-ALQUILERES-RND.
-           MOVE CORRESPONDING REG-IN-ALQUILERES TO
-           ALQ-CLAVE OF REG-OUT-ALQUILERES-RND.
-           WRITE REG-OUT-ALQUILERES-RND.
-           IF (FS-OUT-ALQUILERES <> 00)
-               DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO ALQUILERES: "
-               FS-OUT-ALQUILERES.
+           ADD 1 TO CANT-LEIDOS-ALQUILERES.
+           MOVE "S" TO WS-ALQUILER-VALIDO.
+           PERFORM VALIDAR-DUPLICADO-ALQUILER.
+           PERFORM VALIDAR-CHOFER-ALQUILER.
+           PERFORM VALIDAR-DOBLE-RESERVA-CHOFER.
+           PERFORM VALIDAR-CLIENTE-ALQUILER.
+           PERFORM VALIDAR-CLIENTE-MOROSO.
+           PERFORM VALIDAR-IMPORTE-ALQUILER.
+           PERFORM VALIDAR-FECHA-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               MOVE CORRESPONDING REG-IN-ALQUILERES TO
+               REG-OUT-ALQUILERES-RND
+               MOVE CORRESPONDING REG-IN-ALQUILERES TO
+               ALQ-CLAVE OF REG-OUT-ALQUILERES-RND
+               PERFORM CALCULAR-IMPUESTO-ALQUILER
+               WRITE REG-OUT-ALQUILERES-RND
+               IF (FS-OUT-ALQUILERES <> 00)
+                   DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO ALQUILERES: "
+                   FS-OUT-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "ERROR AL ESCRIBIR, FS=" DELIMITED BY SIZE
+                          FS-OUT-ALQUILERES         DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
            READ IN-ALQUILERES.
+
+       *>
+       *> desglosa ALQ-IMPORTE en impuesto y total, para que los
+       *> reportes de facturacion no tengan que recalcularlo sobre un
+       *> monto plano.
+       *>
+       CALCULAR-IMPUESTO-ALQUILER.
+           MULTIPLY ALQ-IMPORTE OF REG-OUT-ALQUILERES-RND
+               BY WS-ALICUOTA-IMPUESTO GIVING WS-IMPUESTO-CALC.
+           MOVE WS-IMPUESTO-CALC TO ALQ-IMPUESTO OF
+               REG-OUT-ALQUILERES-RND.
+           ADD ALQ-IMPORTE OF REG-OUT-ALQUILERES-RND
+               ALQ-IMPUESTO OF REG-OUT-ALQUILERES-RND
+               GIVING ALQ-TOTAL OF REG-OUT-ALQUILERES-RND.
+
+       VALIDAR-DUPLICADO-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                   ALQ-PATENTE OF REG-OUT-ALQUILERES-RND
+               MOVE ALQ-FECHA OF REG-IN-ALQUILERES TO
+                   ALQ-FECHA OF REG-OUT-ALQUILERES-RND
+               READ OUT-ALQUILERES-RND KEY IS ALQ-CLAVE OF
+                   REG-OUT-ALQUILERES-RND
+                   INVALID KEY MOVE "N" TO WS-ALQUILER-DUPLICADO
+                   NOT INVALID KEY MOVE "S" TO WS-ALQUILER-DUPLICADO
+               END-READ
+               IF ALQUILER-DUPLICADO
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY "ALQUILER RECHAZADO: CLAVE DUPLICADA "
+                       ALQ-PATENTE OF REG-IN-ALQUILERES
+                       " " ALQ-FECHA OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "CLAVE DUPLICADA FECHA=" DELIMITED BY SIZE
+                          ALQ-FECHA OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
+       VALIDAR-CHOFER-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               MOVE ALQ-CHOFER OF REG-IN-ALQUILERES TO
+                   CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-RND
+               READ OUT-CHOFERES-RND KEY IS CHO-NRO-LEGAJO OF
+                   REG-OUT-CHOFERES-RND
+                   INVALID KEY MOVE "N" TO WS-CHOFER-EXISTE
+                   NOT INVALID KEY MOVE "S" TO WS-CHOFER-EXISTE
+               END-READ
+               IF CHOFER-NO-EXISTE
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY "ALQUILER RECHAZADO: CHOFER INEXISTENTE "
+                       ALQ-CHOFER OF REG-IN-ALQUILERES
+                       " PATENTE " ALQ-PATENTE OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "CHOFER INEXISTENTE " DELIMITED BY SIZE
+                          ALQ-CHOFER OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               ELSE
+                   PERFORM VALIDAR-CHOFER-VIGENCIA-ALQUILER
+               END-IF
+           END-IF.
+
+       *>
+       *> el chofer existe; ahora se confirma que ALQ-FECHA caiga
+       *> dentro de la ventana CHO-FECHA-DESDE..CHO-FECHA-HASTA de
+       *> ese legajo, para no asignar el alquiler a un chofer fuera
+       *> de turno.
+       *>
+       VALIDAR-CHOFER-VIGENCIA-ALQUILER.
+           IF ALQ-FECHA OF REG-IN-ALQUILERES <
+                  CHO-FECHA-DESDE OF REG-OUT-CHOFERES-RND
+              OR ALQ-FECHA OF REG-IN-ALQUILERES >
+                  CHO-FECHA-HASTA OF REG-OUT-CHOFERES-RND
+               MOVE "N" TO WS-ALQUILER-VALIDO
+               DISPLAY "ALQUILER RECHAZADO: CHOFER FUERA DE TURNO "
+                   ALQ-CHOFER OF REG-IN-ALQUILERES
+                   " FECHA " ALQ-FECHA OF REG-IN-ALQUILERES
+               MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+               MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                   WS-RECHAZO-CLAVE
+               STRING "CHOFER FUERA DE TURNO " DELIMITED BY SIZE
+                      ALQ-CHOFER OF REG-IN-ALQUILERES
+                          DELIMITED BY SIZE
+                   INTO WS-RECHAZO-MOTIVO
+               END-STRING
+               PERFORM ESCRIBIR-RECHAZO
+               ADD 1 TO CANT-RECHAZOS-ALQUILERES
+           END-IF.
+
+       *>
+       *> DOBLE RESERVA: un mismo chofer no puede tener dos
+       *> alquileres asignados en la misma fecha.
+       *>
+       VALIDAR-DOBLE-RESERVA-CHOFER.
+           IF ALQUILER-ES-VALIDO
+               MOVE "N" TO WS-CHOFER-DOBLE-RESERVA
+               MOVE ALQ-CHOFER OF REG-IN-ALQUILERES TO
+                   ALQ-CHOFER OF REG-OUT-ALQUILERES-RND
+               START OUT-ALQUILERES-RND KEY IS EQUAL TO
+                   ALQ-CHOFER OF REG-OUT-ALQUILERES-RND
+                   INVALID KEY MOVE "10" TO FS-OUT-ALQUILERES
+               END-START
+               IF FS-OUT-ALQUILERES = "00"
+                   PERFORM LEER-RESERVA-CHOFER
+                   PERFORM BUSCAR-DOBLE-RESERVA-CHOFER
+                       UNTIL FS-OUT-ALQUILERES <> "00"
+                       OR CHOFER-DOBLE-RESERVA
+                       OR ALQ-CHOFER OF REG-OUT-ALQUILERES-RND <>
+                          ALQ-CHOFER OF REG-IN-ALQUILERES
+               END-IF
+               IF CHOFER-DOBLE-RESERVA
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY
+                       "ALQUILER RECHAZADO: CHOFER CON DOBLE RESERVA "
+                       ALQ-CHOFER OF REG-IN-ALQUILERES
+                       " FECHA " ALQ-FECHA OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "CHOFER CON DOBLE RESERVA " DELIMITED BY SIZE
+                          ALQ-CHOFER OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
+       LEER-RESERVA-CHOFER.
+           READ OUT-ALQUILERES-RND NEXT RECORD
+               AT END MOVE "10" TO FS-OUT-ALQUILERES
+           END-READ.
+
+       BUSCAR-DOBLE-RESERVA-CHOFER.
+           IF ALQ-FECHA OF REG-OUT-ALQUILERES-RND =
+              ALQ-FECHA OF REG-IN-ALQUILERES
+               MOVE "S" TO WS-CHOFER-DOBLE-RESERVA
+           ELSE
+               PERFORM LEER-RESERVA-CHOFER
+           END-IF.
+
+       VALIDAR-CLIENTE-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               MOVE ALQ-NRO-DOC OF REG-IN-ALQUILERES TO
+                   CLI-NRO-DOC OF REG-OUT-CLIENTES-RND
+               READ OUT-CLIENTES-RND KEY IS CLI-NRO-DOC OF
+                   REG-OUT-CLIENTES-RND
+                   INVALID KEY MOVE "N" TO WS-CLIENTE-EXISTE
+                   NOT INVALID KEY MOVE "S" TO WS-CLIENTE-EXISTE
+               END-READ
+               IF CLIENTE-NO-EXISTE
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY "ALQUILER RECHAZADO: CLIENTE INEXISTENTE "
+                       ALQ-NRO-DOC OF REG-IN-ALQUILERES
+                       " PATENTE " ALQ-PATENTE OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "CLIENTE INEXISTENTE " DELIMITED BY SIZE
+                          ALQ-NRO-DOC OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
+       *>
+       *> el estado de pago lo mantiene facturacion sobre clientes.dat;
+       *> aca solo se lo chequea para no cargar un alquiler nuevo a
+       *> nombre de un cliente marcado moroso.
+       *>
+       VALIDAR-CLIENTE-MOROSO.
+           IF ALQUILER-ES-VALIDO
+               IF CLIENTE-EXISTE
+                   IF CLI-ESTADO-PAGO OF REG-OUT-CLIENTES-RND = "S"
+                       SET CLIENTE-MOROSO TO TRUE
+                   ELSE
+                       SET CLIENTE-AL-DIA TO TRUE
+                   END-IF
+               END-IF
+               IF CLIENTE-MOROSO
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY "ALQUILER RECHAZADO: CLIENTE MOROSO "
+                       ALQ-NRO-DOC OF REG-IN-ALQUILERES
+                       " PATENTE " ALQ-PATENTE OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "CLIENTE MOROSO " DELIMITED BY SIZE
+                          ALQ-NRO-DOC OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
+       VALIDAR-IMPORTE-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               SET IMPORTE-VALIDO TO TRUE
+               IF ALQ-IMPORTE OF REG-IN-ALQUILERES < WS-IMPORTE-MINIMO
+                  OR ALQ-IMPORTE OF REG-IN-ALQUILERES
+                      > WS-IMPORTE-MAXIMO
+                   SET IMPORTE-NO-VALIDO TO TRUE
+               END-IF
+               IF IMPORTE-NO-VALIDO
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY
+                       "ALQUILER RECHAZADO: IMPORTE FUERA DE RANGO "
+                       ALQ-IMPORTE OF REG-IN-ALQUILERES
+                       " PATENTE " ALQ-PATENTE OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "IMPORTE FUERA DE RANGO=" DELIMITED BY SIZE
+                          ALQ-IMPORTE OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
+       VALIDAR-FECHA-ALQUILER.
+           IF ALQUILER-ES-VALIDO
+               MOVE ALQ-FECHA OF REG-IN-ALQUILERES TO
+                   WS-FECHA-A-VALIDAR
+               PERFORM VALIDAR-FECHA-CALENDARIO
+               IF FECHA-NO-ES-VALIDA
+                   MOVE "N" TO WS-ALQUILER-VALIDO
+                   DISPLAY "ALQUILER RECHAZADO: FECHA INVALIDA "
+                       ALQ-FECHA OF REG-IN-ALQUILERES
+                       " PATENTE " ALQ-PATENTE OF REG-IN-ALQUILERES
+                   MOVE "ALQUILERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE ALQ-PATENTE OF REG-IN-ALQUILERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "FECHA INVALIDA=" DELIMITED BY SIZE
+                          ALQ-FECHA OF REG-IN-ALQUILERES
+                              DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-ALQUILERES
+               END-IF
+           END-IF.
+
        IMPRIMIR-ALQUILERES.
            OPEN INPUT OUT-ALQUILERES-SEQ.
+           OPEN OUTPUT LISTADO-ALQUILERES.
            READ OUT-ALQUILERES-SEQ.
            PERFORM CHEQUEO-ALQUILERES UNTIL FS-OUT-ALQUILERES <> 00.
            DISPLAY "--------------------".
            DISPLAY "TOTAL REGISTROS ALQUILERES: " CANT-ALQUILERES.
+           CLOSE LISTADO-ALQUILERES.
            CLOSE OUT-ALQUILERES-SEQ.
        CHEQUEO-ALQUILERES.
            DISPLAY "------ALQUILERES-------".
@@ -216,9 +913,95 @@
            DISPLAY "ALQ-IMPORTE" ALQ-IMPORTE OF REG-OUT-ALQUILERES-SEQ
            DISPLAY "ALQ-CHOFER" ALQ-CHOFER OF REG-OUT-ALQUILERES-SEQ
            DISPLAY "ALQ-ESTADO" ALQ-ESTADO OF REG-OUT-ALQUILERES-SEQ
+           MOVE SPACES TO LINEA-LISTADO-ALQUILERES
+           STRING "PATENTE " DELIMITED BY SIZE
+                  ALQ-PATENTE OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+                  "  FECHA " DELIMITED BY SIZE
+                  ALQ-FECHA OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+                  "  IMPORTE " DELIMITED BY SIZE
+                  ALQ-IMPORTE OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+                  "  TOTAL " DELIMITED BY SIZE
+                  ALQ-TOTAL OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+                  "  CHOFER " DELIMITED BY SIZE
+                  ALQ-CHOFER OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+                  "  ESTADO " DELIMITED BY SIZE
+                  ALQ-ESTADO OF REG-OUT-ALQUILERES-SEQ
+                      DELIMITED BY SIZE
+               INTO LINEA-LISTADO-ALQUILERES
+           END-STRING
+           WRITE LINEA-LISTADO-ALQUILERES
            ADD 1 TO CANT-ALQUILERES.
            READ OUT-ALQUILERES-SEQ.
 
+       *>
+       *> las tres entidades se promueven juntas, recien aca, para
+       *> que un CHOFERES u ALQUILERES que no haya pasado su validacion
+       *> no deje un .dat vigente desparejado contra los otros dos que
+       *> si se pudieron reconstruir en esta corrida.
+       *>
+       PROMOVER-ARCHIVOS-INDEXADOS.
+           IF CHOFERES-CARGA-OK AND CLIENTES-CARGA-OK
+              AND ALQUILERES-CARGA-OK
+               PERFORM PROMOVER-CHOFERES
+               PERFORM PROMOVER-CLIENTES
+               PERFORM PROMOVER-ALQUILERES
+           ELSE
+               DISPLAY "PROMOCION OMITIDA: AL MENOS UN EXTRACTO NO "
+                   "PASO LA VALIDACION, SE CONSERVAN LOS TRES "
+                   "ARCHIVOS VIGENTES SIN CAMBIOS"
+           END-IF.
+
+       PROMOVER-CHOFERES.
+           OPEN INPUT OUT-CHOFERES-SEQ.
+           MOVE WS-RUTA-CHOFERES-DAT TO WS-RUTA-CHOFERES-RND.
+           OPEN OUTPUT OUT-CHOFERES-RND.
+           READ OUT-CHOFERES-SEQ.
+           PERFORM COPIAR-CHOFER-VIGENTE UNTIL FS-OUT-CHOFERES <> 00.
+           CLOSE OUT-CHOFERES-RND.
+           MOVE WS-RUTA-CHOFERES-STG TO WS-RUTA-CHOFERES-RND.
+           CLOSE OUT-CHOFERES-SEQ.
+
+       COPIAR-CHOFER-VIGENTE.
+           MOVE CORRESPONDING REG-OUT-CHOFERES-SEQ TO
+               REG-OUT-CHOFERES-RND.
+           MOVE CORRESPONDING REG-OUT-CHOFERES-SEQ TO
+               CHO-CLAVE OF REG-OUT-CHOFERES-RND.
+           WRITE REG-OUT-CHOFERES-RND.
+           READ OUT-CHOFERES-SEQ.
+
+       PROMOVER-CLIENTES.
+           OPEN INPUT OUT-CLIENTES-SEQ.
+           OPEN OUTPUT LIVE-CLIENTES.
+           READ OUT-CLIENTES-SEQ.
+           PERFORM COPIAR-CLIENTE-VIGENTE UNTIL FS-OUT-CLIENTES <> 00.
+           CLOSE LIVE-CLIENTES.
+           CLOSE OUT-CLIENTES-SEQ.
+
+       COPIAR-CLIENTE-VIGENTE.
+           MOVE CORRESPONDING REG-OUT-CLIENTES-SEQ TO
+               REG-LIVE-CLIENTES.
+           WRITE REG-LIVE-CLIENTES.
+           READ OUT-CLIENTES-SEQ.
+
+       PROMOVER-ALQUILERES.
+           OPEN INPUT OUT-ALQUILERES-SEQ.
+           OPEN OUTPUT LIVE-ALQUILERES.
+           READ OUT-ALQUILERES-SEQ.
+           PERFORM COPIAR-ALQUILER-VIGENTE UNTIL FS-OUT-ALQUILERES <> 00.
+           CLOSE LIVE-ALQUILERES.
+           CLOSE OUT-ALQUILERES-SEQ.
+
+       COPIAR-ALQUILER-VIGENTE.
+           MOVE CORRESPONDING REG-OUT-ALQUILERES-SEQ TO
+               REG-LIVE-ALQUILERES.
+           WRITE REG-LIVE-ALQUILERES.
+           READ OUT-ALQUILERES-SEQ.
+
 
        *>
        *> ARCHIVO CHOFERES
@@ -227,21 +1010,83 @@
            READ IN-CHOFERES.
            PERFORM CARGAR-CHOFERES UNTIL FS-IN-CHOFERES <> 00.
            CLOSE OUT-CHOFERES-RND.
+           IF CANT-LEIDOS-CHOFERES = 0
+               MOVE "N" TO WS-CHOFERES-OK
+               DISPLAY "EXTRACTO DE CHOFERES VACIO O TRUNCADO, "
+                   "NO SE REEMPLAZA EL ARCHIVO VIGENTE"
+           END-IF.
        CARGAR-CHOFERES.
-           MOVE CORRESPONDING REG-IN-CHOFERES TO REG-OUT-CHOFERES-RND.
-           MOVE CORRESPONDING REG-IN-CHOFERES TO
-           CHO-CLAVE OF REG-OUT-CHOFERES-RND.
-           WRITE REG-OUT-CHOFERES-RND.
-           IF (FS-OUT-CHOFERES <> 00)
-               DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO CHOFERES: "
-               FS-OUT-CHOFERES.
+           ADD 1 TO CANT-LEIDOS-CHOFERES.
+           SET CHOFER-REG-VALIDO TO TRUE.
+           PERFORM VALIDAR-FECHA-CHOFER.
+           IF CHOFER-REG-VALIDO
+               MOVE CORRESPONDING REG-IN-CHOFERES TO
+                   REG-OUT-CHOFERES-RND
+               MOVE CORRESPONDING REG-IN-CHOFERES TO
+               CHO-CLAVE OF REG-OUT-CHOFERES-RND
+               WRITE REG-OUT-CHOFERES-RND
+               IF (FS-OUT-CHOFERES <> 00)
+                   DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO CHOFERES: "
+                   FS-OUT-CHOFERES
+                   MOVE "CHOFERES" TO WS-RECHAZO-ENTIDAD
+                   MOVE CHO-NRO-LEGAJO OF REG-IN-CHOFERES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "ERROR AL ESCRIBIR, FS=" DELIMITED BY SIZE
+                          FS-OUT-CHOFERES         DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-CHOFERES
+               END-IF
+           END-IF.
            READ IN-CHOFERES.
+
+       VALIDAR-FECHA-CHOFER.
+           MOVE CHO-FECHA-DESDE OF REG-IN-CHOFERES TO WS-FECHA-A-VALIDAR.
+           PERFORM VALIDAR-FECHA-CALENDARIO.
+           IF FECHA-NO-ES-VALIDA
+               SET CHOFER-REG-NO-VALIDO TO TRUE
+               DISPLAY "CHOFER RECHAZADO: FECHA DESDE INVALIDA "
+                   CHO-FECHA-DESDE OF REG-IN-CHOFERES
+                   " LEGAJO " CHO-NRO-LEGAJO OF REG-IN-CHOFERES
+               MOVE "CHOFERES" TO WS-RECHAZO-ENTIDAD
+               MOVE CHO-NRO-LEGAJO OF REG-IN-CHOFERES TO
+                   WS-RECHAZO-CLAVE
+               STRING "FECHA DESDE INVALIDA=" DELIMITED BY SIZE
+                      CHO-FECHA-DESDE OF REG-IN-CHOFERES
+                          DELIMITED BY SIZE
+                   INTO WS-RECHAZO-MOTIVO
+               END-STRING
+               PERFORM ESCRIBIR-RECHAZO
+               ADD 1 TO CANT-RECHAZOS-CHOFERES
+           END-IF.
+           MOVE CHO-FECHA-HASTA OF REG-IN-CHOFERES TO WS-FECHA-A-VALIDAR.
+           PERFORM VALIDAR-FECHA-CALENDARIO.
+           IF FECHA-NO-ES-VALIDA
+               SET CHOFER-REG-NO-VALIDO TO TRUE
+               DISPLAY "CHOFER RECHAZADO: FECHA HASTA INVALIDA "
+                   CHO-FECHA-HASTA OF REG-IN-CHOFERES
+                   " LEGAJO " CHO-NRO-LEGAJO OF REG-IN-CHOFERES
+               MOVE "CHOFERES" TO WS-RECHAZO-ENTIDAD
+               MOVE CHO-NRO-LEGAJO OF REG-IN-CHOFERES TO
+                   WS-RECHAZO-CLAVE
+               STRING "FECHA HASTA INVALIDA=" DELIMITED BY SIZE
+                      CHO-FECHA-HASTA OF REG-IN-CHOFERES
+                          DELIMITED BY SIZE
+                   INTO WS-RECHAZO-MOTIVO
+               END-STRING
+               PERFORM ESCRIBIR-RECHAZO
+               ADD 1 TO CANT-RECHAZOS-CHOFERES
+           END-IF.
+
        IMPRIMIR-CHOFERES.
            OPEN INPUT OUT-CHOFERES-SEQ.
+           OPEN OUTPUT LISTADO-CHOFERES.
            READ OUT-CHOFERES-SEQ.
            PERFORM CHEQUEO-CHOFERES UNTIL FS-OUT-CHOFERES <> 00.
            DISPLAY "--------------------".
            DISPLAY "TOTAL REGISTROS CHOFERES: " CANT-CHOFERES.
+           CLOSE LISTADO-CHOFERES.
            CLOSE OUT-CHOFERES-SEQ.
        CHEQUEO-CHOFERES.
            DISPLAY "------CHOFERES-------".
@@ -251,6 +1096,22 @@
            DISPLAY "FECHA-HASTA: " CHO-FECHA-HASTA OF
            REG-OUT-CHOFERES-SEQ.
            DISPLAY "TURNO: " CHO-TURNO OF REG-OUT-CHOFERES-SEQ.
+           MOVE SPACES TO LINEA-LISTADO-CHOFERES
+           STRING "LEGAJO " DELIMITED BY SIZE
+                  CHO-NRO-LEGAJO OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  DESDE " DELIMITED BY SIZE
+                  CHO-FECHA-DESDE OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  HASTA " DELIMITED BY SIZE
+                  CHO-FECHA-HASTA OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+                  "  TURNO " DELIMITED BY SIZE
+                  CHO-TURNO OF REG-OUT-CHOFERES-SEQ
+                      DELIMITED BY SIZE
+               INTO LINEA-LISTADO-CHOFERES
+           END-STRING
+           WRITE LINEA-LISTADO-CHOFERES
            ADD 1 TO CANT-CHOFERES.
            READ OUT-CHOFERES-SEQ.
 
@@ -262,21 +1123,63 @@
            READ IN-CLIENTES.
            PERFORM CARGAR-CLIENTES UNTIL FS-IN-CLIENTES <> 00.
            CLOSE OUT-CLIENTES-RND.
+           IF CANT-LEIDOS-CLIENTES = 0
+               MOVE "N" TO WS-CLIENTES-OK
+               DISPLAY "EXTRACTO DE CLIENTES VACIO O TRUNCADO, "
+                   "NO SE REEMPLAZA EL ARCHIVO VIGENTE"
+           END-IF.
        CARGAR-CLIENTES.
-           MOVE CORRESPONDING REG-IN-CLIENTES TO REG-OUT-CLIENTES-RND.
-           MOVE CORRESPONDING REG-IN-CLIENTES TO
-           CLI-NUMERO OF REG-OUT-CLIENTES-RND.
-           WRITE REG-OUT-CLIENTES-RND.
-           IF (FS-OUT-CLIENTES <> 00)
-               DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO CLIENTES: "
-               FS-OUT-CLIENTES.
+           ADD 1 TO CANT-LEIDOS-CLIENTES.
+           SET CLIENTE-REG-VALIDO TO TRUE.
+           PERFORM VALIDAR-FECHA-CLIENTE.
+           IF CLIENTE-REG-VALIDO
+               MOVE CORRESPONDING REG-IN-CLIENTES TO
+                   REG-OUT-CLIENTES-RND
+               MOVE CORRESPONDING REG-IN-CLIENTES TO
+               CLI-NUMERO OF REG-OUT-CLIENTES-RND
+               WRITE REG-OUT-CLIENTES-RND
+               IF (FS-OUT-CLIENTES <> 00)
+                   DISPLAY "ERROR AL ESCRIBIR EL ARCHIVO CLIENTES: "
+                   FS-OUT-CLIENTES
+                   MOVE "CLIENTES" TO WS-RECHAZO-ENTIDAD
+                   MOVE CLI-NUMERO OF REG-IN-CLIENTES TO
+                       WS-RECHAZO-CLAVE
+                   STRING "ERROR AL ESCRIBIR, FS=" DELIMITED BY SIZE
+                          FS-OUT-CLIENTES         DELIMITED BY SIZE
+                       INTO WS-RECHAZO-MOTIVO
+                   END-STRING
+                   PERFORM ESCRIBIR-RECHAZO
+                   ADD 1 TO CANT-RECHAZOS-CLIENTES
+               END-IF
+           END-IF.
            READ IN-CLIENTES.
+
+       VALIDAR-FECHA-CLIENTE.
+           MOVE CLI-ALTA OF REG-IN-CLIENTES TO WS-FECHA-A-VALIDAR.
+           PERFORM VALIDAR-FECHA-CALENDARIO.
+           IF FECHA-NO-ES-VALIDA
+               SET CLIENTE-REG-NO-VALIDO TO TRUE
+               DISPLAY "CLIENTE RECHAZADO: FECHA DE ALTA INVALIDA "
+                   CLI-ALTA OF REG-IN-CLIENTES
+                   " NUMERO " CLI-NUMERO OF REG-IN-CLIENTES
+               MOVE "CLIENTES" TO WS-RECHAZO-ENTIDAD
+               MOVE CLI-NUMERO OF REG-IN-CLIENTES TO
+                   WS-RECHAZO-CLAVE
+               STRING "FECHA DE ALTA INVALIDA=" DELIMITED BY SIZE
+                      CLI-ALTA OF REG-IN-CLIENTES DELIMITED BY SIZE
+                   INTO WS-RECHAZO-MOTIVO
+               END-STRING
+               PERFORM ESCRIBIR-RECHAZO
+               ADD 1 TO CANT-RECHAZOS-CLIENTES
+           END-IF.
        IMPRIMIR-CLIENTES.
            OPEN INPUT OUT-CLIENTES-SEQ.
+           OPEN OUTPUT LISTADO-CLIENTES.
            READ OUT-CLIENTES-SEQ.
            PERFORM CHEQUEO-CLIENTES UNTIL FS-OUT-CLIENTES <> 00.
            DISPLAY "--------------------".
            DISPLAY "TOTAL REGISTROS CLIENTES: " CANT-CLIENTES.
+           CLOSE LISTADO-CLIENTES.
            CLOSE OUT-CLIENTES-SEQ.
        CHEQUEO-CLIENTES.
            DISPLAY "------CLIENTES-------".
@@ -285,11 +1188,78 @@
            DISPLAY "TELEF: " CLI-TELEF OF REG-OUT-CLIENTES-SEQ.
            DISPLAY "DIRECCION: " CLI-DIRECCION OF REG-OUT-CLIENTES-SEQ.
            DISPLAY "NRO-DOC: " CLI-NRO-DOC OF REG-OUT-CLIENTES-SEQ.
+           MOVE SPACES TO LINEA-LISTADO-CLIENTES
+           STRING "NUMERO " DELIMITED BY SIZE
+                  CLI-NUMERO OF REG-OUT-CLIENTES-SEQ
+                      DELIMITED BY SIZE
+                  "  ALTA " DELIMITED BY SIZE
+                  CLI-ALTA OF REG-OUT-CLIENTES-SEQ
+                      DELIMITED BY SIZE
+                  "  TELEF " DELIMITED BY SIZE
+                  CLI-TELEF OF REG-OUT-CLIENTES-SEQ
+                      DELIMITED BY SIZE
+                  "  DIRECCION " DELIMITED BY SIZE
+                  CLI-DIRECCION OF REG-OUT-CLIENTES-SEQ
+                      DELIMITED BY SIZE
+                  "  DOC " DELIMITED BY SIZE
+                  CLI-NRO-DOC OF REG-OUT-CLIENTES-SEQ
+                      DELIMITED BY SIZE
+               INTO LINEA-LISTADO-CLIENTES
+           END-STRING
+           WRITE LINEA-LISTADO-CLIENTES
            ADD 1 TO CANT-CLIENTES.
            READ OUT-CLIENTES-SEQ.
 
 
        CERRAR-ARCHIVOS.
+           DISPLAY "TOTAL REGISTROS RECHAZADOS: " CANT-RECHAZOS.
+           PERFORM GRABAR-CONTROL-CARGA.
+           CLOSE RECHAZOS.
            CLOSE IN-ALQUILERES.
            CLOSE IN-CHOFERES.
            CLOSE IN-CLIENTES.
+
+       *>
+       *> AUDITORIA DE LA CORRIDA: deja en Salida/controlCarga.txt
+       *> cuantos registros se leyeron, grabaron y rechazaron por
+       *> cada entidad, para que quede un rastro permanente de cada
+       *> reconstruccion en vez de un numero que se pierde en pantalla.
+       *>
+       GRABAR-CONTROL-CARGA.
+           OPEN OUTPUT CONTROL-CARGA.
+           MOVE "ENTIDAD    LEIDOS      GRABADOS    RECHAZADOS"
+               TO LINEA-CONTROL-CARGA.
+           WRITE LINEA-CONTROL-CARGA.
+
+           MOVE "CHOFERES  " TO WS-CONTROL-ENTIDAD.
+           MOVE CANT-LEIDOS-CHOFERES TO WS-CONTROL-LEIDOS.
+           MOVE CANT-CHOFERES TO WS-CONTROL-GRABADOS.
+           MOVE CANT-RECHAZOS-CHOFERES TO WS-CONTROL-RECHAZADOS.
+           PERFORM ESCRIBIR-LINEA-CONTROL.
+
+           MOVE "CLIENTES  " TO WS-CONTROL-ENTIDAD.
+           MOVE CANT-LEIDOS-CLIENTES TO WS-CONTROL-LEIDOS.
+           MOVE CANT-CLIENTES TO WS-CONTROL-GRABADOS.
+           MOVE CANT-RECHAZOS-CLIENTES TO WS-CONTROL-RECHAZADOS.
+           PERFORM ESCRIBIR-LINEA-CONTROL.
+
+           MOVE "ALQUILERES" TO WS-CONTROL-ENTIDAD.
+           MOVE CANT-LEIDOS-ALQUILERES TO WS-CONTROL-LEIDOS.
+           MOVE CANT-ALQUILERES TO WS-CONTROL-GRABADOS.
+           MOVE CANT-RECHAZOS-ALQUILERES TO WS-CONTROL-RECHAZADOS.
+           PERFORM ESCRIBIR-LINEA-CONTROL.
+
+           CLOSE CONTROL-CARGA.
+
+       ESCRIBIR-LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL-CARGA.
+           STRING WS-CONTROL-ENTIDAD    DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WS-CONTROL-LEIDOS     DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WS-CONTROL-GRABADOS   DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WS-CONTROL-RECHAZADOS DELIMITED BY SIZE
+               INTO LINEA-CONTROL-CARGA
+           END-STRING.
+           WRITE LINEA-CONTROL-CARGA.
